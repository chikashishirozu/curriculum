@@ -1,13 +1,252 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SAMPLE1.
-        
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-       77 CMD PIC 9.
-PROCEDURE DIVISION.
-       PG-TOP.
-DISPLAY "Hello World".
-ACCEPT CMD.
-IF CMD = 0 THEN GO TO PG-TOP.
-STOP RUN.
\ No newline at end of file
+000010******************************************************************
+000020*    IDENTIFICATION DIVISION.
+000030******************************************************************
+000040  IDENTIFICATION DIVISION.
+000050  PROGRAM-ID.    SAMPLE1.
+000060  AUTHOR.        H. YAMADA.
+000070  INSTALLATION.  GAKUEN SYSTEMS DIVISION.
+000080  DATE-WRITTEN.  05/10/2018.
+000090  DATE-COMPILED.
+000100*
+000110*    MODIFICATION HISTORY.
+000120*    ------------------------------------------------------
+000130*    DATE       INIT  DESCRIPTION
+000140*    ---------  ----  ----------------------------------------
+000150*    07/26/2026 HY    REPLACED THE HELLO-WORLD/ACCEPT-CMD LOOP
+000160*                     WITH A REAL OPERATIONS MENU THAT DRIVES
+000170*                     THE NIGHTLY SCORING CYCLE: OPTION 1 RUNS
+000180*                     THE SAMPLE_10 BATCH SCORING JOB, OPTION 2
+000190*                     PRINTS THE GRADE DISTRIBUTION REPORT, AND
+000200*                     OPTION 9 EXITS.  ANYTHING ELSE REPROMPTS.
+000210*    08/09/2026 HY    ADDED OPTION 3 TO INVOKE SAMPLE_13 FOR
+000220*                     INDEXED MAINTENANCE OF THE EXAM-THRESHOLD
+000230*                     AND MENU-OPTIONS CONTROL FILES.
+000240*    08/10/2026 HY    THE MENU ITSELF IS NOW DRIVEN OFF THE
+000241*                     MENU-OPTIONS INDEXED FILE INSTEAD OF BEING
+000242*                     HARDCODED HERE - THE OPTION TEXT, TARGET
+000243*                     PROGRAM-ID, AND ACTIVE FLAG MAINTAINED
+000244*                     THROUGH SAMPLE_13 NOW DRIVE WHAT IS SHOWN
+000245*                     AND CALLED AT RUN TIME, SO A NEW FUNCTION
+000246*                     CAN BE ADDED WITHOUT CHANGING OR RECOMPILING
+000247*                     THIS PROGRAM.  A MISSING OR EMPTY
+000248*                     MENU-OPTIONS FILE FALLS BACK TO THE THREE
+000249*                     ORIGINAL OPTIONS SO THE MENU STILL WORKS
+000250*                     BEFORE THE FILE HAS BEEN MAINTAINED.  EXIT
+000251*                     (9) REMAINS A FIXED SELECTION, NOT A
+000252*                     MAINTAINED OPTION.
+000253*    08/11/2026 HY    WIDENED WS-MENU-PROGRAM-ID (AND MO-PROGRAM-ID
+000254*                     IN MENUOPT.CPY) FROM PIC X(08) TO PIC X(30) -
+000255*                     THE 8-BYTE FIELD WAS TRUNCATING PROGRAM-IDS
+000256*                     LIKE SAMPLE_10/11/13 TO "SAMPLE_1", SO EVERY
+000257*                     MENU OPTION CALLED A PROGRAM THAT DID NOT
+000258*                     EXIST.  ALSO NOW CANCELS THE TARGET PROGRAM
+000259*                     RIGHT AFTER IT RETURNS SO A SECOND CALL IN
+000260*                     THE SAME SESSION STARTS WITH FRESH WORKING-
+000261*                     STORAGE INSTEAD OF WHATEVER WAS LEFT BEHIND
+000262*                     BY THE FIRST CALL.
+000263*    08/12/2026 HY    2200-DISPATCH-SELECTION NOW RELOADS THE MENU
+000264*                     TABLE AFTER SAMPLE_13 RETURNS, SO OPTIONS
+000265*                     ADDED/CHANGED/DELETED DURING THAT CALL TAKE
+000266*                     EFFECT ON THE NEXT MENU DISPLAY INSTEAD OF
+000267*                     ONLY AFTER SAMPLE1 ITSELF IS RESTARTED.
+000268*                     1000-INITIALIZE NOW RESETS WS-MENU-COUNT
+000269*                     BEFORE RELOADING SO A SECOND LOAD DOES NOT
+000270*                     APPEND ONTO THE EXISTING TABLE.  1150-LOAD-
+000271*                     ONE-OPTION'S READ NOW MATCHES SAMPLE_10'S
+000272*                     PLAIN SEQUENTIAL READ IDIOM (DROPPED "NEXT
+000273*                     RECORD", WHICH ONLY SAMPLE_13'S DYNAMIC-
+000274*                     ACCESS START/READ NEEDS).
+000275******************************************************************
+000280  ENVIRONMENT DIVISION.
+000290  CONFIGURATION SECTION.
+000300  SOURCE-COMPUTER.   IBM-370.
+000310  OBJECT-COMPUTER.   IBM-370.
+000320  INPUT-OUTPUT SECTION.
+000330  FILE-CONTROL.
+000340      SELECT MENU-OPTION-FILE ASSIGN TO "MENUOPT"
+000350          ORGANIZATION IS INDEXED
+000360          ACCESS MODE IS SEQUENTIAL
+000370          RECORD KEY IS MO-OPTION-CODE
+000380          FILE STATUS IS WS-MENU-STATUS.
+000390*
+000400  DATA DIVISION.
+000410  FILE SECTION.
+000420  FD  MENU-OPTION-FILE.
+000430  COPY MENUOPT.
+000440*
+000450  WORKING-STORAGE SECTION.
+000460  01  WS-FILE-STATUSES.
+000470      05  WS-MENU-STATUS              PIC X(02) VALUE SPACES.
+000480*
+000490  01  WS-CMD                          PIC 9(02).
+000500      88  WS-CMD-EXIT                 VALUE 9.
+000510*
+000520  01  WS-MENU-TABLE-CTL.
+000530      05  WS-MENU-COUNT               PIC 9(02) VALUE ZERO.
+000540      05  WS-MENU-TABLE OCCURS 0 TO 20 TIMES
+000550              DEPENDING ON WS-MENU-COUNT
+000560              INDEXED BY WS-MENU-IDX.
+000570          10  WS-MENU-OPTION-CODE     PIC 9(02).
+000580          10  WS-MENU-OPTION-TEXT     PIC X(40).
+000590          10  WS-MENU-PROGRAM-ID      PIC X(30).
+000600*
+000610  01  WS-MENU-FOUND-SWITCH             PIC X(01) VALUE "N".
+000620      88  WS-MENU-FOUND                VALUE "Y".
+000630*
+000640  PROCEDURE DIVISION.
+000650******************************************************************
+000660*    0000-MAINLINE
+000670*    DISPLAYS THE OPERATIONS MENU AND DISPATCHES THE OPERATOR'S
+000680*    SELECTION UNTIL EXIT (9) IS CHOSEN.
+000690******************************************************************
+000700  0000-MAINLINE.
+000710      PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000720      PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000730          UNTIL WS-CMD-EXIT
+000740      STOP RUN.
+000750*
+000760******************************************************************
+000770*    1000-INITIALIZE
+000780*    LOADS THE MENU-OPTIONS CONTROL FILE INTO A WORKING-STORAGE
+000790*    TABLE SO THE MENU CAN BE DISPLAYED AND DISPATCHED WITHOUT
+000800*    REREADING THE FILE.  WHEN THE FILE IS MISSING OR HAS NO
+000810*    ACTIVE ENTRIES, THE ORIGINAL THREE OPTIONS ARE LOADED AS
+000820*    DEFAULTS SO THE MENU IS NEVER EMPTY.
+000830******************************************************************
+000840  1000-INITIALIZE.
+000850      MOVE ZERO TO WS-MENU-COUNT
+000860      PERFORM 1100-LOAD-MENU-OPTIONS THRU 1100-EXIT
+000870      IF WS-MENU-COUNT = ZERO
+000880          PERFORM 1200-LOAD-DEFAULT-OPTIONS THRU 1200-EXIT
+000890      END-IF.
+000900  1000-EXIT.
+000910      EXIT.
+000920*
+000930******************************************************************
+000940*    1100-LOAD-MENU-OPTIONS
+000950*    READS THE MENU-OPTIONS CONTROL FILE IN OPTION-CODE ORDER,
+000960*    LOADING EACH ACTIVE ENTRY INTO THE NEXT FREE TABLE SLOT.
+000970******************************************************************
+000980  1100-LOAD-MENU-OPTIONS.
+000990      OPEN INPUT MENU-OPTION-FILE
+001000      IF WS-MENU-STATUS NOT = "00"
+001010          GO TO 1100-EXIT
+001020      END-IF
+001030      PERFORM 1150-LOAD-ONE-OPTION THRU 1150-EXIT
+001040          UNTIL WS-MENU-STATUS NOT = "00"
+001050      CLOSE MENU-OPTION-FILE.
+001060  1100-EXIT.
+001070      EXIT.
+001080*
+001090******************************************************************
+001100*    1150-LOAD-ONE-OPTION
+001110*    READS ONE MENU-OPTIONS RECORD INTO THE NEXT FREE TABLE ENTRY.
+001120*    AN ENTRY THAT HAS BEEN MARKED INACTIVE IS SKIPPED.
+001130******************************************************************
+001140  1150-LOAD-ONE-OPTION.
+001150      READ MENU-OPTION-FILE
+001160          AT END
+001170              MOVE "10" TO WS-MENU-STATUS
+001180              GO TO 1150-EXIT
+001190      END-READ
+001200      IF NOT MO-IS-ACTIVE
+001210          GO TO 1150-EXIT
+001220      END-IF
+001230      ADD 1 TO WS-MENU-COUNT
+001240      SET WS-MENU-IDX TO WS-MENU-COUNT
+001250      MOVE MO-OPTION-CODE TO WS-MENU-OPTION-CODE (WS-MENU-IDX)
+001260      MOVE MO-OPTION-TEXT TO WS-MENU-OPTION-TEXT (WS-MENU-IDX)
+001270      MOVE MO-PROGRAM-ID  TO WS-MENU-PROGRAM-ID (WS-MENU-IDX).
+001280  1150-EXIT.
+001290      EXIT.
+001300*
+001310******************************************************************
+001320*    1200-LOAD-DEFAULT-OPTIONS
+001330*    SEEDS THE MENU TABLE WITH THE ORIGINAL THREE OPTIONS.  USED
+001340*    ONLY WHEN THE MENU-OPTIONS FILE HAS NOT YET BEEN MAINTAINED.
+001350******************************************************************
+001360  1200-LOAD-DEFAULT-OPTIONS.
+001370      MOVE 3 TO WS-MENU-COUNT
+001380      MOVE 1                  TO WS-MENU-OPTION-CODE (1)
+001390      MOVE "RUN BATCH SCORING JOB"
+001400                              TO WS-MENU-OPTION-TEXT (1)
+001410      MOVE "SAMPLE_10"        TO WS-MENU-PROGRAM-ID (1)
+001420      MOVE 2                  TO WS-MENU-OPTION-CODE (2)
+001430      MOVE "PRINT GRADE DISTRIBUTION REPORT"
+001440                              TO WS-MENU-OPTION-TEXT (2)
+001450      MOVE "SAMPLE_11"        TO WS-MENU-PROGRAM-ID (2)
+001460      MOVE 3                  TO WS-MENU-OPTION-CODE (3)
+001470      MOVE "MAINTAIN CONTROL TABLES"
+001480                              TO WS-MENU-OPTION-TEXT (3)
+001490      MOVE "SAMPLE_13"        TO WS-MENU-PROGRAM-ID (3).
+001500  1200-EXIT.
+001510      EXIT.
+001520*
+001530******************************************************************
+001540*    2000-PROCESS-MENU
+001550*    DISPLAYS THE MENU FROM THE LOADED TABLE, ACCEPTS ONE
+001560*    SELECTION, AND DISPATCHES IT.  A SELECTION OUTSIDE THE
+001570*    LOADED TABLE (AND NOT THE FIXED EXIT CODE) DISPLAYS AN ERROR
+001580*    AND FALLS THROUGH TO BE REPROMPTED ON THE NEXT PASS OF THE
+001590*    LOOP.
+001600******************************************************************
+001610  2000-PROCESS-MENU.
+001620      DISPLAY "----------------------------------------"
+001630      DISPLAY "  GAKUEN SCORING SYSTEM - OPERATIONS MENU"
+001640      DISPLAY "----------------------------------------"
+001650      PERFORM 2100-DISPLAY-ONE-OPTION THRU 2100-EXIT
+001660          VARYING WS-MENU-IDX FROM 1 BY 1
+001670          UNTIL WS-MENU-IDX > WS-MENU-COUNT
+001680      DISPLAY "  9. EXIT"
+001690      DISPLAY "ENTER SELECTION: "
+001700      ACCEPT WS-CMD
+001710      IF WS-CMD-EXIT
+001720          GO TO 2000-EXIT
+001730      END-IF
+001740      PERFORM 2200-DISPATCH-SELECTION THRU 2200-EXIT.
+001750  2000-EXIT.
+001760      EXIT.
+001770*
+001780******************************************************************
+001790*    2100-DISPLAY-ONE-OPTION
+001800*    DISPLAYS ONE MENU TABLE ENTRY'S OPTION CODE AND TEXT.
+001810******************************************************************
+001820  2100-DISPLAY-ONE-OPTION.
+001830      DISPLAY "  " WS-MENU-OPTION-CODE (WS-MENU-IDX) ". "
+001840          WS-MENU-OPTION-TEXT (WS-MENU-IDX).
+001850  2100-EXIT.
+001860      EXIT.
+001870*
+001880******************************************************************
+001890*    2200-DISPATCH-SELECTION
+001900*    SEARCHES THE MENU TABLE FOR THE OPERATOR'S SELECTION AND
+001910*    CALLS THE TARGET PROGRAM RECORDED AGAINST THAT OPTION.  A
+001920*    SELECTION NOT FOUND IN THE TABLE DISPLAYS AN ERROR.  THE
+001930*    TARGET PROGRAM IS CANCELED AS SOON AS IT RETURNS SO ITS
+001940*    WORKING-STORAGE COMES UP FRESH - END-OF-FILE SWITCHES CLEAR,
+001950*    TABLE COUNTS BACK TO ZERO - THE NEXT TIME THE SAME OPTION IS
+001960*    PICKED IN THIS SESSION, RATHER THAN PICKING UP WHERE THE
+001970*    PROGRAM'S VALUES WERE LEFT FROM THE PRIOR CALL.  RETURNING
+001980*    FROM SAMPLE_13 ALSO RELOADS THE MENU TABLE, SO AN OPTION
+001990*    ADDED, CHANGED, OR DELETED DURING THAT CALL TAKES EFFECT ON
+002000*    THE NEXT MENU DISPLAY.
+002010******************************************************************
+002020  2200-DISPATCH-SELECTION.
+002030      MOVE "N" TO WS-MENU-FOUND-SWITCH
+002040      SET WS-MENU-IDX TO 1
+002050      SEARCH WS-MENU-TABLE
+002060          AT END
+002070              CONTINUE
+002080          WHEN WS-MENU-OPTION-CODE (WS-MENU-IDX) = WS-CMD
+002090              SET WS-MENU-FOUND TO TRUE
+002100              CALL WS-MENU-PROGRAM-ID (WS-MENU-IDX)
+002110              CANCEL WS-MENU-PROGRAM-ID (WS-MENU-IDX)
+002120              IF WS-MENU-PROGRAM-ID (WS-MENU-IDX) = "SAMPLE_13"
+002130                  PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002140              END-IF
+002150      END-SEARCH
+002160      IF NOT WS-MENU-FOUND
+002170          DISPLAY "INVALID SELECTION - PLEASE TRY AGAIN"
+002180      END-IF.
+002190  2200-EXIT.
+002200      EXIT.
