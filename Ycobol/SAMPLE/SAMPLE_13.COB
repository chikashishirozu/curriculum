@@ -0,0 +1,411 @@
+000010******************************************************************
+000020*    IDENTIFICATION DIVISION.
+000030******************************************************************
+000040  IDENTIFICATION DIVISION.
+000050  PROGRAM-ID.    SAMPLE_13.
+000060  AUTHOR.        H. YAMADA.
+000070  INSTALLATION.  GAKUEN SYSTEMS DIVISION.
+000080  DATE-WRITTEN.  08/09/2026.
+000090  DATE-COMPILED.
+000100*
+000110*    INDEXED MAINTENANCE FOR THE EXAM-THRESHOLD AND MENU-OPTIONS
+000120*    CONTROL FILES.  BOTH WERE PREVIOUSLY MAINTAINED BY HAND-
+000130*    EDITING THE FLAT CONTROL FILE DIRECTLY; THIS IS THE FIRST
+000140*    MAINTENANCE PROGRAM WRITTEN FOR EITHER ONE, NOW THAT BOTH
+000150*    ARE ORGANIZATION INDEXED - ADD, CHANGE, DELETE, AND LIST ARE
+000160*    ALL DONE BY KEY AGAINST THE FILE ITSELF INSTEAD OF REBUILDING
+000161*    THE WHOLE FILE ON EVERY CHANGE.  DRIVEN OFF THE SAMPLE1
+000162*    OPERATIONS MENU.
+000170*
+000180*    MODIFICATION HISTORY.
+000190*    ------------------------------------------------------
+000200*    DATE       INIT  DESCRIPTION
+000210*    ---------  ----  ----------------------------------------
+000220*    08/09/2026 HY    ORIGINAL VERSION.
+000221*    08/12/2026 HY    3100-ADD-MENU-OPTION AND 3200-CHANGE-MENU-
+000222*                     OPTION NOW REJECT OPTION CODE 9 OUTRIGHT -
+000223*                     IT IS THE FIXED EXIT SELECTION ON THE
+000224*                     SAMPLE1 MENU AND AN ENTRY MAINTAINED AT
+000225*                     THAT CODE COULD NEVER BE DISPATCHED TO.
+000230******************************************************************
+000240  ENVIRONMENT DIVISION.
+000250  CONFIGURATION SECTION.
+000260  SOURCE-COMPUTER.   IBM-370.
+000270  OBJECT-COMPUTER.   IBM-370.
+000280  INPUT-OUTPUT SECTION.
+000290  FILE-CONTROL.
+000300      SELECT EXAM-THRESHOLD-FILE ASSIGN TO "EXTHRESH"
+000310          ORGANIZATION IS INDEXED
+000320          ACCESS MODE IS DYNAMIC
+000330          RECORD KEY IS ET-EXAM-CODE
+000340          FILE STATUS IS WS-THRESH-STATUS.
+000350 
+000360      SELECT MENU-OPTION-FILE ASSIGN TO "MENUOPT"
+000370          ORGANIZATION IS INDEXED
+000380          ACCESS MODE IS DYNAMIC
+000390          RECORD KEY IS MO-OPTION-CODE
+000400          FILE STATUS IS WS-MENU-STATUS.
+000410*
+000420  DATA DIVISION.
+000430  FILE SECTION.
+000440  FD  EXAM-THRESHOLD-FILE.
+000450  COPY EXTHRESH.
+000460*
+000470  FD  MENU-OPTION-FILE.
+000480  COPY MENUOPT.
+000490*
+000500  WORKING-STORAGE SECTION.
+000510  01  WS-FILE-STATUSES.
+000520      05  WS-THRESH-STATUS            PIC X(02) VALUE SPACES.
+000530      05  WS-MENU-STATUS              PIC X(02) VALUE SPACES.
+000540*
+000550  01  WS-SWITCHES.
+000560      05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000570          88  WS-END-OF-FILE          VALUE "Y".
+000580*
+000590  01  WS-TOP-CMD                      PIC 9(01).
+000600      88  WS-TOP-EXAM-THRESHOLDS      VALUE 1.
+000610      88  WS-TOP-MENU-OPTIONS         VALUE 2.
+000620      88  WS-TOP-EXIT                 VALUE 9.
+000630*
+000640  01  WS-FUNCTION-CMD                 PIC X(01) VALUE SPACES.
+000650      88  WS-FUNC-ADD                 VALUE "A" "a".
+000660      88  WS-FUNC-CHANGE              VALUE "C" "c".
+000670      88  WS-FUNC-DELETE              VALUE "D" "d".
+000680      88  WS-FUNC-LIST                VALUE "L" "l".
+000690      88  WS-FUNC-RETURN              VALUE "R" "r".
+000700*
+000710  01  WS-IN-EXAM-CODE                 PIC X(05).
+000720  01  WS-IN-THRESHOLD                 PIC 9(03).
+000730  01  WS-IN-DESCRIPTION               PIC X(30).
+000740*
+000750  01  WS-IN-OPTION-CODE               PIC 9(02).
+000755      88  WS-IN-OPTION-IS-EXIT        VALUE 9.
+000760  01  WS-IN-OPTION-TEXT               PIC X(40).
+000770  01  WS-IN-PROGRAM-ID                PIC X(30).
+000780  01  WS-IN-ACTIVE-FLAG               PIC X(01).
+000790*
+000800  PROCEDURE DIVISION.
+000810******************************************************************
+000820*    0000-MAINLINE
+000830*    DISPLAYS THE TABLE-SELECTION MENU AND DISPATCHES TO THE
+000840*    MAINTENANCE LOOP FOR THE CHOSEN CONTROL FILE UNTIL THE
+000850*    OPERATOR EXITS.
+000860******************************************************************
+000870  0000-MAINLINE.
+000880      PERFORM 1000-PROCESS-TOP-MENU THRU 1000-EXIT
+000890          UNTIL WS-TOP-EXIT
+000900      GOBACK.
+000910*
+000920******************************************************************
+000930*    1000-PROCESS-TOP-MENU
+000940*    DISPLAYS THE TABLE-SELECTION MENU, ACCEPTS ONE SELECTION,
+000950*    OPENS THE CHOSEN CONTROL FILE (CREATING IT THE FIRST TIME IT
+000960*    IS MAINTAINED IF IT DOES NOT YET EXIST), AND RUNS THAT FILE'S
+000970*    MAINTENANCE LOOP UNTIL THE OPERATOR RETURNS TO THIS MENU.
+000980******************************************************************
+000990  1000-PROCESS-TOP-MENU.
+001000      DISPLAY "----------------------------------------"
+001010      DISPLAY "  CONTROL FILE MAINTENANCE"
+001020      DISPLAY "----------------------------------------"
+001030      DISPLAY "  1. EXAM-THRESHOLD FILE"
+001040      DISPLAY "  2. MENU-OPTIONS FILE"
+001050      DISPLAY "  9. EXIT"
+001060      DISPLAY "ENTER SELECTION: "
+001070      ACCEPT WS-TOP-CMD
+001080      EVALUATE TRUE
+001090          WHEN WS-TOP-EXAM-THRESHOLDS
+001100              OPEN I-O EXAM-THRESHOLD-FILE
+001110              IF WS-THRESH-STATUS NOT = "00"
+001120                  OPEN OUTPUT EXAM-THRESHOLD-FILE
+001130                  CLOSE EXAM-THRESHOLD-FILE
+001140                  OPEN I-O EXAM-THRESHOLD-FILE
+001150              END-IF
+001160              MOVE SPACES TO WS-FUNCTION-CMD
+001170              PERFORM 2000-MAINTAIN-THRESHOLDS THRU 2000-EXIT
+001180                  UNTIL WS-FUNC-RETURN
+001190              CLOSE EXAM-THRESHOLD-FILE
+001200          WHEN WS-TOP-MENU-OPTIONS
+001210              OPEN I-O MENU-OPTION-FILE
+001220              IF WS-MENU-STATUS NOT = "00"
+001230                  OPEN OUTPUT MENU-OPTION-FILE
+001240                  CLOSE MENU-OPTION-FILE
+001250                  OPEN I-O MENU-OPTION-FILE
+001260              END-IF
+001270              MOVE SPACES TO WS-FUNCTION-CMD
+001280              PERFORM 3000-MAINTAIN-MENU-OPTIONS THRU 3000-EXIT
+001290                  UNTIL WS-FUNC-RETURN
+001300              CLOSE MENU-OPTION-FILE
+001310          WHEN WS-TOP-EXIT
+001320              CONTINUE
+001330          WHEN OTHER
+001340              DISPLAY "INVALID SELECTION - PLEASE TRY AGAIN"
+001350      END-EVALUATE.
+001360  1000-EXIT.
+001370      EXIT.
+001380*
+001390******************************************************************
+001400*    2000-MAINTAIN-THRESHOLDS
+001410*    DISPLAYS THE EXAM-THRESHOLD FUNCTION MENU, ACCEPTS ONE
+001420*    SELECTION, AND DISPATCHES IT.
+001430******************************************************************
+001440  2000-MAINTAIN-THRESHOLDS.
+001450      DISPLAY " "
+001460      DISPLAY "  EXAM-THRESHOLD FILE - A)DD C)HANGE D)ELETE L)IST"
+001470      DISPLAY "                        R)ETURN TO PREVIOUS MENU"
+001480      DISPLAY "ENTER FUNCTION: "
+001490      ACCEPT WS-FUNCTION-CMD
+001500      EVALUATE TRUE
+001510          WHEN WS-FUNC-ADD
+001520              PERFORM 2100-ADD-THRESHOLD THRU 2100-EXIT
+001530          WHEN WS-FUNC-CHANGE
+001540              PERFORM 2200-CHANGE-THRESHOLD THRU 2200-EXIT
+001550          WHEN WS-FUNC-DELETE
+001560              PERFORM 2300-DELETE-THRESHOLD THRU 2300-EXIT
+001570          WHEN WS-FUNC-LIST
+001580              PERFORM 2400-LIST-THRESHOLDS THRU 2400-EXIT
+001590          WHEN WS-FUNC-RETURN
+001600              CONTINUE
+001610          WHEN OTHER
+001620              DISPLAY "INVALID FUNCTION - PLEASE TRY AGAIN"
+001630      END-EVALUATE.
+001640  2000-EXIT.
+001650      EXIT.
+001660*
+001670******************************************************************
+001680*    2100-ADD-THRESHOLD
+001690*    PROMPTS FOR A NEW EXAM CODE AND WRITES IT TO THE INDEXED
+001700*    FILE.  A DUPLICATE KEY IS REJECTED - USE CHANGE INSTEAD.
+001710******************************************************************
+001720  2100-ADD-THRESHOLD.
+001730      DISPLAY "ENTER EXAM CODE: "
+001740      ACCEPT WS-IN-EXAM-CODE
+001750      DISPLAY "ENTER PASS THRESHOLD: "
+001760      ACCEPT WS-IN-THRESHOLD
+001770      DISPLAY "ENTER DESCRIPTION: "
+001780      ACCEPT WS-IN-DESCRIPTION
+001790      MOVE WS-IN-EXAM-CODE   TO ET-EXAM-CODE
+001800      MOVE WS-IN-THRESHOLD   TO ET-PASS-THRESHOLD
+001810      MOVE WS-IN-DESCRIPTION TO ET-DESCRIPTION
+001820      WRITE EXAM-THRESHOLD-REC
+001830          INVALID KEY
+001840              DISPLAY "SAMPLE_13: EXAM CODE ALREADY EXISTS"
+001850      END-WRITE.
+001860  2100-EXIT.
+001870      EXIT.
+001880*
+001890******************************************************************
+001900*    2200-CHANGE-THRESHOLD
+001910*    PROMPTS FOR AN EXISTING EXAM CODE AND REWRITES ITS THRESHOLD
+001920*    AND DESCRIPTION.
+001930******************************************************************
+001940  2200-CHANGE-THRESHOLD.
+001950      DISPLAY "ENTER EXAM CODE TO CHANGE: "
+001960      ACCEPT WS-IN-EXAM-CODE
+001970      MOVE WS-IN-EXAM-CODE TO ET-EXAM-CODE
+001980      READ EXAM-THRESHOLD-FILE
+001990          INVALID KEY
+002000              DISPLAY "SAMPLE_13: EXAM CODE NOT ON FILE"
+002010              GO TO 2200-EXIT
+002020      END-READ
+002030      DISPLAY "ENTER NEW PASS THRESHOLD: "
+002040      ACCEPT WS-IN-THRESHOLD
+002050      DISPLAY "ENTER NEW DESCRIPTION: "
+002060      ACCEPT WS-IN-DESCRIPTION
+002070      MOVE WS-IN-THRESHOLD   TO ET-PASS-THRESHOLD
+002080      MOVE WS-IN-DESCRIPTION TO ET-DESCRIPTION
+002090      REWRITE EXAM-THRESHOLD-REC
+002100          INVALID KEY
+002110              DISPLAY "SAMPLE_13: UNABLE TO REWRITE EXAM CODE"
+002120      END-REWRITE.
+002130  2200-EXIT.
+002140      EXIT.
+002150*
+002160******************************************************************
+002170*    2300-DELETE-THRESHOLD
+002180*    PROMPTS FOR AN EXISTING EXAM CODE AND REMOVES IT FROM THE
+002190*    INDEXED FILE.
+002200******************************************************************
+002210  2300-DELETE-THRESHOLD.
+002220      DISPLAY "ENTER EXAM CODE TO DELETE: "
+002230      ACCEPT WS-IN-EXAM-CODE
+002240      MOVE WS-IN-EXAM-CODE TO ET-EXAM-CODE
+002250      DELETE EXAM-THRESHOLD-FILE
+002260          INVALID KEY
+002270              DISPLAY "SAMPLE_13: EXAM CODE NOT ON FILE"
+002280      END-DELETE.
+002290  2300-EXIT.
+002300      EXIT.
+002310*
+002320******************************************************************
+002330*    2400-LIST-THRESHOLDS
+002340*    LISTS EVERY EXAM-THRESHOLD ENTRY IN EXAM-CODE ORDER.
+002350******************************************************************
+002360  2400-LIST-THRESHOLDS.
+002370      MOVE "N" TO WS-EOF-SWITCH
+002380      MOVE LOW-VALUES TO ET-EXAM-CODE
+002390      START EXAM-THRESHOLD-FILE KEY NOT LESS THAN ET-EXAM-CODE
+002400          INVALID KEY
+002410              SET WS-END-OF-FILE TO TRUE
+002420      END-START
+002430      PERFORM 2450-LIST-ONE-THRESHOLD THRU 2450-EXIT
+002440          UNTIL WS-END-OF-FILE.
+002450  2400-EXIT.
+002460      EXIT.
+002470*
+002480******************************************************************
+002490*    2450-LIST-ONE-THRESHOLD
+002500*    READS AND DISPLAYS ONE EXAM-THRESHOLD ENTRY.
+002510******************************************************************
+002520  2450-LIST-ONE-THRESHOLD.
+002530      READ EXAM-THRESHOLD-FILE NEXT RECORD
+002540          AT END
+002550              SET WS-END-OF-FILE TO TRUE
+002560              GO TO 2450-EXIT
+002570      END-READ
+002580      DISPLAY ET-EXAM-CODE " " ET-PASS-THRESHOLD " "
+002590          ET-DESCRIPTION.
+002600  2450-EXIT.
+002610      EXIT.
+002620*
+002630******************************************************************
+002640*    3000-MAINTAIN-MENU-OPTIONS
+002650*    DISPLAYS THE MENU-OPTIONS FUNCTION MENU, ACCEPTS ONE
+002660*    SELECTION, AND DISPATCHES IT.
+002670******************************************************************
+002680  3000-MAINTAIN-MENU-OPTIONS.
+002690      DISPLAY " "
+002700      DISPLAY "  MENU-OPTIONS FILE - A)DD C)HANGE D)ELETE L)IST"
+002710      DISPLAY "                      R)ETURN TO PREVIOUS MENU"
+002720      DISPLAY "ENTER FUNCTION: "
+002730      ACCEPT WS-FUNCTION-CMD
+002740      EVALUATE TRUE
+002750          WHEN WS-FUNC-ADD
+002760              PERFORM 3100-ADD-MENU-OPTION THRU 3100-EXIT
+002770          WHEN WS-FUNC-CHANGE
+002780              PERFORM 3200-CHANGE-MENU-OPTION THRU 3200-EXIT
+002790          WHEN WS-FUNC-DELETE
+002800              PERFORM 3300-DELETE-MENU-OPTION THRU 3300-EXIT
+002810          WHEN WS-FUNC-LIST
+002820              PERFORM 3400-LIST-MENU-OPTIONS THRU 3400-EXIT
+002830          WHEN WS-FUNC-RETURN
+002840              CONTINUE
+002850          WHEN OTHER
+002860              DISPLAY "INVALID FUNCTION - PLEASE TRY AGAIN"
+002870      END-EVALUATE.
+002880  3000-EXIT.
+002890      EXIT.
+002900*
+002910******************************************************************
+002920*    3100-ADD-MENU-OPTION
+002930*    PROMPTS FOR A NEW MENU OPTION CODE AND WRITES IT TO THE
+002940*    INDEXED FILE.  A DUPLICATE KEY IS REJECTED - USE CHANGE
+002950*    INSTEAD.  OPTION CODE 9 IS REJECTED OUTRIGHT - IT IS THE
+002951*    FIXED EXIT SELECTION ON THE SAMPLE1 MENU AND CAN NEVER BE
+002952*    DISPATCHED TO A MAINTAINED OPTION.
+002960******************************************************************
+002970  3100-ADD-MENU-OPTION.
+002980      DISPLAY "ENTER OPTION CODE: "
+002990      ACCEPT WS-IN-OPTION-CODE
+002991      IF WS-IN-OPTION-IS-EXIT
+002992          DISPLAY "SAMPLE_13: OPTION CODE 9 IS RESERVED FOR EXIT"
+002993          GO TO 3100-EXIT
+002994      END-IF
+003000      DISPLAY "ENTER OPTION TEXT: "
+003010      ACCEPT WS-IN-OPTION-TEXT
+003020      DISPLAY "ENTER TARGET PROGRAM-ID: "
+003030      ACCEPT WS-IN-PROGRAM-ID
+003040      DISPLAY "ACTIVE (Y/N): "
+003050      ACCEPT WS-IN-ACTIVE-FLAG
+003060      MOVE WS-IN-OPTION-CODE TO MO-OPTION-CODE
+003070      MOVE WS-IN-OPTION-TEXT TO MO-OPTION-TEXT
+003080      MOVE WS-IN-PROGRAM-ID  TO MO-PROGRAM-ID
+003090      MOVE WS-IN-ACTIVE-FLAG TO MO-ACTIVE-FLAG
+003100      WRITE MENU-OPTION-REC
+003110          INVALID KEY
+003120              DISPLAY "SAMPLE_13: OPTION CODE ALREADY EXISTS"
+003130      END-WRITE.
+003140  3100-EXIT.
+003150      EXIT.
+003160*
+003170******************************************************************
+003180*    3200-CHANGE-MENU-OPTION
+003190*    PROMPTS FOR AN EXISTING OPTION CODE AND REWRITES ITS TEXT,
+003200*    TARGET PROGRAM, AND ACTIVE FLAG.  OPTION CODE 9 IS REJECTED
+003201*    OUTRIGHT - SEE 3100-ADD-MENU-OPTION.
+003210******************************************************************
+003220  3200-CHANGE-MENU-OPTION.
+003230      DISPLAY "ENTER OPTION CODE TO CHANGE: "
+003240      ACCEPT WS-IN-OPTION-CODE
+003241      IF WS-IN-OPTION-IS-EXIT
+003242          DISPLAY "SAMPLE_13: OPTION CODE 9 IS RESERVED FOR EXIT"
+003243          GO TO 3200-EXIT
+003244      END-IF
+003250      MOVE WS-IN-OPTION-CODE TO MO-OPTION-CODE
+003260      READ MENU-OPTION-FILE
+003270          INVALID KEY
+003280              DISPLAY "SAMPLE_13: OPTION CODE NOT ON FILE"
+003290              GO TO 3200-EXIT
+003300      END-READ
+003310      DISPLAY "ENTER NEW OPTION TEXT: "
+003320      ACCEPT WS-IN-OPTION-TEXT
+003330      DISPLAY "ENTER NEW TARGET PROGRAM-ID: "
+003340      ACCEPT WS-IN-PROGRAM-ID
+003350      DISPLAY "ACTIVE (Y/N): "
+003360      ACCEPT WS-IN-ACTIVE-FLAG
+003370      MOVE WS-IN-OPTION-TEXT TO MO-OPTION-TEXT
+003380      MOVE WS-IN-PROGRAM-ID  TO MO-PROGRAM-ID
+003390      MOVE WS-IN-ACTIVE-FLAG TO MO-ACTIVE-FLAG
+003400      REWRITE MENU-OPTION-REC
+003410          INVALID KEY
+003420              DISPLAY "SAMPLE_13: UNABLE TO REWRITE OPTION CODE"
+003430      END-REWRITE.
+003440  3200-EXIT.
+003450      EXIT.
+003460*
+003470******************************************************************
+003480*    3300-DELETE-MENU-OPTION
+003490*    PROMPTS FOR AN EXISTING OPTION CODE AND REMOVES IT FROM THE
+003500*    INDEXED FILE.
+003510******************************************************************
+003520  3300-DELETE-MENU-OPTION.
+003530      DISPLAY "ENTER OPTION CODE TO DELETE: "
+003540      ACCEPT WS-IN-OPTION-CODE
+003550      MOVE WS-IN-OPTION-CODE TO MO-OPTION-CODE
+003560      DELETE MENU-OPTION-FILE
+003570          INVALID KEY
+003580              DISPLAY "SAMPLE_13: OPTION CODE NOT ON FILE"
+003590      END-DELETE.
+003600  3300-EXIT.
+003610      EXIT.
+003620*
+003630******************************************************************
+003640*    3400-LIST-MENU-OPTIONS
+003650*    LISTS EVERY MENU-OPTIONS ENTRY IN OPTION-CODE ORDER.
+003660******************************************************************
+003670  3400-LIST-MENU-OPTIONS.
+003680      MOVE "N" TO WS-EOF-SWITCH
+003690      MOVE ZERO TO MO-OPTION-CODE
+003700      START MENU-OPTION-FILE KEY NOT LESS THAN MO-OPTION-CODE
+003710          INVALID KEY
+003720              SET WS-END-OF-FILE TO TRUE
+003730      END-START
+003740      PERFORM 3450-LIST-ONE-MENU-OPTION THRU 3450-EXIT
+003750          UNTIL WS-END-OF-FILE.
+003760  3400-EXIT.
+003770      EXIT.
+003780*
+003790******************************************************************
+003800*    3450-LIST-ONE-MENU-OPTION
+003810*    READS AND DISPLAYS ONE MENU-OPTIONS ENTRY.
+003820******************************************************************
+003830  3450-LIST-ONE-MENU-OPTION.
+003840      READ MENU-OPTION-FILE NEXT RECORD
+003850          AT END
+003860              SET WS-END-OF-FILE TO TRUE
+003870              GO TO 3450-EXIT
+003880      END-READ
+003890      DISPLAY MO-OPTION-CODE " " MO-OPTION-TEXT " " MO-PROGRAM-ID
+003900          " " MO-ACTIVE-FLAG.
+003910  3450-EXIT.
+003920      EXIT.
