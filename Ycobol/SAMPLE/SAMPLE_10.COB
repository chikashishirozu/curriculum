@@ -1,20 +1,1085 @@
-*>条件判断（２）
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SAMPLE_10.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 TEN PIC 9(3).
-
-PROCEDURE DIVISION.
-MAIN.
-	DISPLAY "点数を入力"
-	ACCEPT TEN
-	IF TEN >= 70 THEN
-		DISPLAY "合格"
-	ELSE
-		DISPLAY "不合格"
-	END-IF
-	STOP RUN.
+000010******************************************************************
+000020*    IDENTIFICATION DIVISION.
+000030******************************************************************
+000040  IDENTIFICATION DIVISION.
+000050  PROGRAM-ID.    SAMPLE_10.
+000060  AUTHOR.        H. YAMADA.
+000070  INSTALLATION.  GAKUEN SYSTEMS DIVISION.
+000080  DATE-WRITTEN.  06/15/2019.
+000090  DATE-COMPILED.
+000100*
+000110*    条件判断（２）
+000120*
+000130*    MODIFICATION HISTORY.
+000140*    ------------------------------------------------------
+000150*    DATE       INIT  DESCRIPTION
+000160*    ---------  ----  ----------------------------------------
+000170*    07/20/2026 HY    CONVERTED FROM AN INTERACTIVE ONE-SHOT
+000180*                     ACCEPT/DISPLAY CYCLE TO A BATCH RUN THAT
+000190*                     GRADES A WHOLE STUDENT-SCORES FILE AND
+000200*                     WRITES A SCORE-RPT REPORT.
+000210*    07/22/2026 HY    PASS THRESHOLD IS NOW LOOKED UP FROM THE
+000220*                     EXAM-THRESHOLD CONTROL FILE BY EXAM CODE
+000230*                     INSTEAD OF BEING HARDCODED AT 70.  THE
+000235*                     CONTROL FILE ITSELF IS MAINTAINED BY HAND
+000236*                     AT THIS POINT (SEE THE 08/09/2026 ENTRY
+000237*                     BELOW FOR THE MAINTENANCE PROGRAM ADDED
+000238*                     LATER).
+000250*    07/24/2026 HY    ADDED LETTER-GRADE BAND CLASSIFICATION
+000260*                     AGAINST THE GRDSCALE CONTROL FILE AND AN
+000270*                     END-OF-RUN CLASS DISTRIBUTION REPORT
+000280*                     (COUNTS BY BAND, AVERAGE, HIGH, LOW).
+000290*    07/28/2026 HY    ADDED AN AUDIT LOG.  EVERY GRADING DECISION
+000300*                     IS NOW APPENDED TO AUDITLOG WITH THE RUN
+000310*                     DATE/TIME, STUDENT ID, EXAM CODE, SCORE, AND
+000320*                     PASS/FAIL VERDICT.
+000330*    07/30/2026 HY    ADDED RESTART/CHECKPOINT SUPPORT.  A
+000340*                     CHECKPOINT IS WRITTEN EVERY
+000350*                     SH-CHECKPOINT-INTERVAL STUDENTS; ON STARTUP
+000360*                     AN EXISTING CHECKPOINT IS READ AND STUDENTS
+000370*                     ALREADY GRADED BY THE INTERRUPTED RUN ARE
+000380*                     SKIPPED.
+000390*    08/01/2026 HY    ADDED CONTROL-TOTAL RECONCILIATION.  ACTUAL
+000400*                     RECORD/PASS/FAIL COUNTS ARE NOW COMPARED TO
+000410*                     SH-EXPECTED-COUNT/PASS/FAIL FROM THE HEADER
+000420*                     AND REPORTED ON THE DISTRIBUTION REPORT.
+000430*    08/03/2026 HY    ADDED A STUDENT-MASTER LOOKUP AHEAD OF THE
+000440*                     PASS/FAIL COMPARISON SO THE SCORE-RPT AND
+000450*                     AUDIT LOG LINES CARRY THE STUDENT'S NAME AND
+000460*                     CLASS SECTION, NOT JUST THE ID.
+000470*    08/05/2026 HY    ADDED A REGISTRAR EXTRACT FILE.  ONE RECORD
+000480*                     PER GRADED STUDENT IS WRITTEN TO REGEXTR SO
+000490*                     THE REGISTRAR'S SYSTEM CAN PICK UP PASS/FAIL
+000500*                     RESULTS INSTEAD OF HAVING THEM RETYPED BY
+000510*                     HAND.
+000520*    08/09/2026 HY    EXAM-THRESHOLD FILE IS NOW ORGANIZATION
+000530*                     INDEXED, MAINTAINED BY SAMPLE_13 OFF THE
+000540*                     OPERATIONS MENU INSTEAD OF BY HAND-EDITING A
+000550*                     FLAT FILE.  NO CHANGE TO HOW THE THRESHOLD
+000560*                     TABLE IS LOADED AT STARTUP.
+000565*    08/10/2026 HY    SAMPLE1 NOW CALLS THIS PROGRAM, SO MAINLINE
+000566*                     AND THE INITIALIZATION ERROR PATHS RETURN
+000567*                     TO THE CALLER (GOBACK) INSTEAD OF ENDING THE
+000568*                     WHOLE RUN UNIT (STOP RUN).  THE CHECKPOINT
+000569*                     IS NOW LOADED BEFORE SCORE-RPT AND REGEXTR
+000570*                     ARE OPENED SO A RESTARTED RUN OPENS THEM
+000571*                     EXTEND INSTEAD OF OUTPUT, AND IT NOW CARRIES
+000572*                     THE RUNNING SCORE SUM, HIGH/LOW, AND
+000573*                     PASS/FAIL COUNTS SO THE DISTRIBUTION REPORT
+000574*                     AND CONTROL-TOTAL RECONCILIATION ARE STILL
+000575*                     ACCURATE FOR THE WHOLE ROSTER AFTER A
+000576*                     RESTART.  THE GRADE-SCALE TABLE IS NOW
+000577*                     SORTED INTO DESCENDING MIN-SCORE ORDER AFTER
+000578*                     LOADING SO GRDSCALE NO LONGER HAS TO BE
+000579*                     HAND-MAINTAINED IN THAT ORDER.  ADDED FILE
+000580*                     STATUS CHECKS ON THE REMAINING OPENS THAT
+000581*                     DID NOT ALREADY HAVE ONE.
+001851*    08/11/2026 HY    2000-PROCESS-HEADER AND 3000-PROCESS-DETAIL
+001852*                     NOW CHECK SH-IS-HEADER/SD-IS-DETAIL ON EVERY
+001853*                     RECORD READ INSTEAD OF TRUSTING RECORD
+001854*                     POSITION ALONE, SO A STUDENT-SCORES FILE
+001855*                     WITH A MISSING OR DUPLICATED HEADER RECORD
+001856*                     IS CAUGHT INSTEAD OF BEING SILENTLY MISREAD.
+001857*                     ALSO CORRECTED A COMMENT IN STUSCORE.CPY AND
+001858*                     TWO MOD-HISTORY ENTRIES THAT REFERENCED A
+001859*                     "SAMPLE_12" MAINTENANCE PROGRAM THAT WAS
+001860*                     NEVER PART OF THIS SYSTEM.
+001862*    08/12/2026 HY    CHKPT NOW ALSO CARRIES A PER-BAND COUNT
+001863*                     (CK-BAND-COUNT) ALONGSIDE THE SCORE SUM AND
+001864*                     PASS/FAIL COUNTS IT WAS ALREADY CARRYING -
+001865*                     1650-LOAD-ONE-BAND WAS ZEROING EVERY BAND
+001866*                     COUNT ON STARTUP REGARDLESS OF A RESTART, SO
+001867*                     A DISTRIBUTION REPORT PRODUCED AFTER ONE HAD
+001868*                     A "STUDENTS GRADED" TOTAL FOR THE WHOLE
+001869*                     ROSTER BUT BAND COUNTS FOR ONLY THE RESUMED
+001870*                     PORTION.  THE SAVED COUNTS ARE NOW SEEDED
+001871*                     BACK IN BY POSITION ONCE 1600-LOAD-GRADE-
+001872*                     SCALE HAS LOADED AND SORTED THE TABLE.  ALSO
+001873*                     ADDED AN "N/A" RECONCILIATION STATUS FOR AN
+001874*                     EXPECTED PASS OR FAIL COUNT OF ALL 9'S MEANS
+001875*                     THE ROSTER DID NOT SUPPLY ONE, SO THAT
+001876*                     RECONCILIATION IS NOW SKIPPED INSTEAD OF
+001877*                     BEING FLAGGED AS A MISMATCH.
+001878*    08/14/2026 HY    THE RESTART SKIP IN 3000-PROCESS-DETAIL USED
+001879*                     TO COMPARE SD-STUDENT-ID AGAINST THE LAST
+001880*                     STUDENT ID IN THE CHECKPOINT, WHICH ASSUMED
+001881*                     STUDENT-SCORES WAS IN ASCENDING, UNIQUE
+001882*                     STUDENT-ID ORDER.  NEITHER IS GUARANTEED -
+001883*                     STUSCORE CARRIES ONE DETAIL RECORD PER
+001884*                     STUDENT/EXAM, SO AN ID CAN REPEAT - AND A
+001885*                     CHECKPOINT LANDING BETWEEN TWO RECORDS FOR
+001886*                     THE SAME STUDENT WOULD SILENTLY SKIP THE
+001887*                     SECOND ONE ON RESTART.  THE SKIP NOW COUNTS
+001888*                     DETAIL RECORDS BY POSITION (WS-DETAIL-
+001889*                     RECORD-NUM AGAINST WS-RESTART-RECORD-COUNT,
+001890*                     SEEDED FROM CK-RECORDS-PROCESSED) INSTEAD,
+001891*                     SO THE STUDENT ID NO LONGER MATTERS TO THE
+001892*                     SKIP DECISION.  CHKPT.CPY'S COMMENT WAS
+001893*                     UPDATED TO MATCH.
+001894******************************************************************
+001895  ENVIRONMENT DIVISION.
+001896  CONFIGURATION SECTION.
+001897  SOURCE-COMPUTER.   IBM-370.
+001898  OBJECT-COMPUTER.   IBM-370.
+001899  INPUT-OUTPUT SECTION.
+001900  FILE-CONTROL.
+001901      SELECT STUDENT-SCORES-FILE ASSIGN TO "STUSCORE"
+001902          ORGANIZATION IS LINE SEQUENTIAL
+001903          FILE STATUS IS WS-SCORES-STATUS.
+001904 
+001905      SELECT SCORE-RPT-FILE ASSIGN TO "SCORERPT"
+001906          ORGANIZATION IS LINE SEQUENTIAL
+001907          FILE STATUS IS WS-RPT-STATUS.
+001908 
+001909      SELECT EXAM-THRESHOLD-FILE ASSIGN TO "EXTHRESH"
+001910          ORGANIZATION IS INDEXED
+001911          ACCESS MODE IS SEQUENTIAL
+001912          RECORD KEY IS ET-EXAM-CODE
+001913          FILE STATUS IS WS-THRESH-STATUS.
+001914 
+001915      SELECT GRADE-SCALE-FILE ASSIGN TO "GRDSCALE"
+001916          ORGANIZATION IS LINE SEQUENTIAL
+001917          FILE STATUS IS WS-GRADE-STATUS.
+001918 
+001919      SELECT DISTRIB-RPT-FILE ASSIGN TO "DISTRPT"
+001920          ORGANIZATION IS LINE SEQUENTIAL
+001921          FILE STATUS IS WS-DISTRIB-STATUS.
+001922 
+001923      SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+001924          ORGANIZATION IS LINE SEQUENTIAL
+001925          FILE STATUS IS WS-AUDIT-STATUS.
+001926 
+001927      SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+001928          ORGANIZATION IS LINE SEQUENTIAL
+001929          FILE STATUS IS WS-CHKPT-STATUS.
+001930 
+001931      SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+001932          ORGANIZATION IS INDEXED
+001933          ACCESS MODE IS RANDOM
+001934          RECORD KEY IS SM-STUDENT-ID
+001935          FILE STATUS IS WS-MASTER-STATUS.
+001936 
+001937      SELECT REGISTRAR-EXTRACT-FILE ASSIGN TO "REGEXTR"
+001938          ORGANIZATION IS LINE SEQUENTIAL
+001939          FILE STATUS IS WS-REGISTRAR-STATUS.
+001940*
+001941  DATA DIVISION.
+001942  FILE SECTION.
+001943  FD  STUDENT-SCORES-FILE.
+001944  COPY STUSCORE.
+001945*
+001946  FD  SCORE-RPT-FILE.
+001947  COPY SCORERPT.
+001948*
+001949  FD  EXAM-THRESHOLD-FILE.
+001950  COPY EXTHRESH.
+001951*
+001952  FD  GRADE-SCALE-FILE.
+001953  COPY GRDSCALE.
+001954*
+001955  FD  DISTRIB-RPT-FILE.
+001956  COPY DISTRPT.
+001957*
+001958  FD  AUDIT-LOG-FILE.
+001959  COPY AUDITREC.
+001960*
+001961  FD  CHECKPOINT-FILE.
+001962  COPY CHKPT.
+001963*
+001964  FD  STUDENT-MASTER-FILE.
+001965  COPY STUMAST.
+001966*
+001967  FD  REGISTRAR-EXTRACT-FILE.
+001968  COPY REGEXTR.
+001969*
+001970  WORKING-STORAGE SECTION.
+001971  01  WS-SWITCHES.
+001972      05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+001973          88  WS-END-OF-FILE          VALUE "Y".
+001974      05  WS-MASTER-AVAIL-SWITCH      PIC X(01) VALUE "N".
+001975          88  WS-MASTER-AVAILABLE     VALUE "Y".
+001976*
+001977  01  WS-FILE-STATUSES.
+001978      05  WS-SCORES-STATUS            PIC X(02) VALUE SPACES.
+001979      05  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+001980      05  WS-THRESH-STATUS            PIC X(02) VALUE SPACES.
+001981      05  WS-GRADE-STATUS             PIC X(02) VALUE SPACES.
+001982      05  WS-DISTRIB-STATUS           PIC X(02) VALUE SPACES.
+001983      05  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+001984      05  WS-CHKPT-STATUS             PIC X(02) VALUE SPACES.
+001985      05  WS-MASTER-STATUS            PIC X(02) VALUE SPACES.
+001986      05  WS-REGISTRAR-STATUS         PIC X(02) VALUE SPACES.
+001987*
+001988  01  WS-CONSTANTS.
+001989      05  WS-DEFAULT-THRESHOLD        PIC 9(03) VALUE 070.
+001990*
+001991  01  WS-PASS-THRESHOLD               PIC 9(03).
+001992*
+001993  01  WS-THRESH-TABLE-CTL.
+001994      05  WS-THRESH-COUNT             PIC 9(04) VALUE ZERO.
+001995      05  WS-THRESH-TABLE OCCURS 0 TO 200 TIMES
+001996              DEPENDING ON WS-THRESH-COUNT
+001997              INDEXED BY WS-THRESH-IDX.
+001998          10  WS-THRESH-EXAM-CODE     PIC X(05).
+001999          10  WS-THRESH-VALUE         PIC 9(03).
+002000*
+002001  01  WS-GRADE-TABLE-CTL.
+002002      05  WS-GRADE-COUNT              PIC 9(02) VALUE ZERO.
+002003      05  WS-GRADE-TABLE OCCURS 0 TO 10 TIMES
+002004              DEPENDING ON WS-GRADE-COUNT
+002005              INDEXED BY WS-GRADE-IDX.
+002006          10  WS-GRADE-BAND-LETTER    PIC X(01).
+002007          10  WS-GRADE-MIN-SCORE      PIC 9(03).
+002008          10  WS-GRADE-BAND-COUNT     PIC 9(06).
+002009*
+002010  01  WS-CKPT-BAND-CTL.
+002011      05  WS-CKPT-BAND-SUB            PIC 9(02) VALUE ZERO.
+002012      05  WS-CKPT-BAND-COUNT          PIC 9(06) OCCURS 10 TIMES
+002013              VALUE ZERO.
+002014*
+002015  01  WS-BAND-FOUND-SWITCH            PIC X(01) VALUE "N".
+002016      88  WS-BAND-FOUND               VALUE "Y".
+002017*
+002018  01  WS-CURRENT-BAND                 PIC X(01).
+002019*
+002020  01  WS-SORT-SWAPPED-SWITCH          PIC X(01) VALUE "N".
+002021      88  WS-SORT-SWAPPED             VALUE "Y".
+002022*
+002023  01  WS-GRADE-SWAP-ENTRY.
+002024      05  WS-SWAP-BAND-LETTER         PIC X(01).
+002025      05  WS-SWAP-MIN-SCORE           PIC 9(03).
+002026      05  WS-SWAP-BAND-COUNT          PIC 9(06).
+002027*
+002028  01  WS-CLASS-STATS.
+002029      05  WS-STUDENT-COUNT            PIC 9(06) VALUE ZERO.
+002030      05  WS-SCORE-SUM                PIC 9(09) VALUE ZERO.
+002031      05  WS-CLASS-AVERAGE            PIC 9(03)V9(01).
+002032      05  WS-HIGH-SCORE               PIC 9(03) VALUE ZERO.
+002033      05  WS-LOW-SCORE                PIC 9(03) VALUE 999.
+002034*
+002035  01  WS-EDIT-FIELDS.
+002036      05  WS-COUNT-EDIT               PIC ZZZZZ9.
+002037      05  WS-AVERAGE-EDIT             PIC ZZ9.9.
+002038      05  WS-HIGH-EDIT                PIC ZZ9.
+002039      05  WS-LOW-EDIT                 PIC ZZ9.
+002040      05  WS-BAND-COUNT-EDIT          PIC ZZZZZ9.
+002041      05  WS-EXPECTED-EDIT            PIC ZZZZZ9.
+002042      05  WS-EXPECTED-DISPLAY         PIC X(06).
+002043*
+002044  01  WS-DISTRIB-LINE                 PIC X(80).
+002045*
+002046  01  WS-VERDICT                      PIC X(12).
+002047*
+002048  01  WS-STUDENT-NAME                 PIC X(20).
+002049*
+002050  01  WS-CLASS-SECTION                PIC X(05).
+002051*
+002052  01  WS-RUN-TIMESTAMP.
+002053      05  WS-RUN-DATE                 PIC 9(08).
+002054      05  WS-RUN-TIME                 PIC 9(08).
+002055*
+002056  01  WS-CHECKPOINT-FIELDS.
+002057      05  WS-CHECKPOINT-INTERVAL      PIC 9(04) VALUE ZERO.
+002058      05  WS-RESTART-STUDENT-ID       PIC 9(06) VALUE ZERO.
+002059      05  WS-RESTART-RECORD-COUNT     PIC 9(06) VALUE ZERO.
+002060      05  WS-DETAIL-RECORD-NUM        PIC 9(06) VALUE ZERO.
+002061      05  WS-CHKPT-QUOTIENT           PIC 9(06).
+002062      05  WS-CHKPT-REMAINDER          PIC 9(06).
+002063*
+002064  01  WS-CONTROL-TOTALS.
+002065      05  WS-EXPECTED-COUNT           PIC 9(06) VALUE ZERO.
+002066      05  WS-EXPECTED-PASS            PIC 9(06) VALUE ZERO.
+002067          88  WS-PASS-NOT-SUPPLIED    VALUE 999999.
+002068      05  WS-EXPECTED-FAIL            PIC 9(06) VALUE ZERO.
+002069          88  WS-FAIL-NOT-SUPPLIED    VALUE 999999.
+002070      05  WS-PASS-COUNT               PIC 9(06) VALUE ZERO.
+002071      05  WS-FAIL-COUNT               PIC 9(06) VALUE ZERO.
+002072      05  WS-RECON-STATUS             PIC X(08).
+002073*
+002074  PROCEDURE DIVISION.
+002075******************************************************************
+002076*    0000-MAINLINE
+002077*    DRIVES THE ENTIRE BATCH SCORING RUN.
+002078******************************************************************
+002079  0000-MAINLINE.
+002080      PERFORM 1400-LOAD-CHECKPOINT THRU 1400-EXIT
+002081      PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002082      PERFORM 1500-LOAD-THRESHOLDS THRU 1500-EXIT
+002083      PERFORM 1600-LOAD-GRADE-SCALE THRU 1600-EXIT
+002084      PERFORM 2000-PROCESS-HEADER THRU 2000-EXIT
+002085      PERFORM 3000-PROCESS-DETAIL THRU 3000-EXIT
+002086          UNTIL WS-END-OF-FILE
+002087      PERFORM 8000-WRITE-DISTRIBUTION THRU 8000-EXIT
+002088      PERFORM 9000-TERMINATE THRU 9000-EXIT
+002089      GOBACK.
+002090*
+002091******************************************************************
+002092*    1000-INITIALIZE
+002093*    OPENS THE INPUT SCORE FILE, THE OUTPUT REPORT FILE, AND THE
+002094*    AUDIT LOG (EXTENDED SO PRIOR RUNS' ENTRIES ARE KEPT), AND
+002095*    CAPTURES THE RUN DATE/TIME STAMPED ON EACH AUDIT ENTRY.  WHEN
+002096*    1400-LOAD-CHECKPOINT (RUN AHEAD OF THIS PARAGRAPH) FOUND A
+002097*    RESTART POINT, SCORE-RPT AND REGEXTR ARE OPENED EXTEND SO THE
+002098*    LINES ALREADY WRITTEN BY THE INTERRUPTED RUN ARE KEPT INSTEAD
+002099*    OF BEING TRUNCATED.
+002100******************************************************************
+002101  1000-INITIALIZE.
+002102      OPEN INPUT STUDENT-SCORES-FILE
+002103      IF WS-SCORES-STATUS NOT = "00"
+002104          DISPLAY "SAMPLE_10: UNABLE TO OPEN STUDENT-SCORES FILE"
+002105          GOBACK
+002106      END-IF
+002107      IF WS-RESTART-STUDENT-ID > ZERO
+002108          OPEN EXTEND SCORE-RPT-FILE
+002109      ELSE
+002110          OPEN OUTPUT SCORE-RPT-FILE
+002111      END-IF
+002112      IF WS-RPT-STATUS NOT = "00"
+002113          DISPLAY "SAMPLE_10: UNABLE TO OPEN SCORE-RPT FILE"
+002114          GOBACK
+002115      END-IF
+002116      IF WS-RESTART-STUDENT-ID > ZERO
+002117          OPEN EXTEND REGISTRAR-EXTRACT-FILE
+002118      ELSE
+002119          OPEN OUTPUT REGISTRAR-EXTRACT-FILE
+002120      END-IF
+002121      IF WS-REGISTRAR-STATUS NOT = "00"
+002122          DISPLAY "SAMPLE_10: UNABLE TO OPEN REGEXTR FILE"
+002123          GOBACK
+002124      END-IF
+002125      OPEN EXTEND AUDIT-LOG-FILE
+002126      IF WS-AUDIT-STATUS NOT = "00"
+002127          OPEN OUTPUT AUDIT-LOG-FILE
+002128      END-IF
+002129      IF WS-AUDIT-STATUS NOT = "00"
+002130          DISPLAY "SAMPLE_10: UNABLE TO OPEN AUDIT-LOG FILE"
+002131          GOBACK
+002132      END-IF
+002133      ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002134      ACCEPT WS-RUN-TIME FROM TIME
+002135      OPEN INPUT STUDENT-MASTER-FILE
+002136      IF WS-MASTER-STATUS = "00"
+002137          SET WS-MASTER-AVAILABLE TO TRUE
+002138      ELSE
+002139          DISPLAY "SAMPLE_10: NO STUDENT-MASTER FILE - NAMES WILL"
+002140          DISPLAY "SAMPLE_10: SHOW AS UNKNOWN"
+002141      END-IF.
+002142  1000-EXIT.
+002143      EXIT.
+002144*
+002145******************************************************************
+002146*    1400-LOAD-CHECKPOINT
+002147*    LOOKS FOR A CHECKPOINT LEFT BY AN EARLIER, INTERRUPTED RUN.
+002148*    WHEN ONE IS FOUND WITH A NONZERO LAST STUDENT ID, THE STUDENT
+002149*    COUNT, RUNNING SCORE SUM/HIGH/LOW, AND PASS/FAIL COUNTS ARE
+002150*    ALL SEEDED FROM IT - NOT JUST THE COUNT - SO THE DISTRIBUTION
+002151*    REPORT AND CONTROL-TOTAL RECONCILIATION COVER THE WHOLE
+002152*    ROSTER AFTER A RESTART.  WS-RESTART-RECORD-COUNT IS ALSO
+002153*    SEEDED FROM CK-RECORDS-PROCESSED SO 3000-PROCESS-DETAIL CAN
+002154*    SKIP THE ALREADY-GRADED DETAIL RECORDS BY POSITION - STUDENT
+002155*    ID IS NOT UNIQUE PER DETAIL RECORD (STUSCORE.CPY CARRIES ONE
+002156*    RECORD PER STUDENT/EXAM) AND THE FILE IS NOT GUARANTEED TO BE
+002157*    IN ASCENDING STUDENT-ID ORDER, SO THE ID ALONE CANNOT TELL
+002158*    WHICH RECORDS WERE ALREADY PROCESSED.  CK-LAST-STUDENT-ID IS
+002159*    KEPT ONLY TO NAME THE RESTART POINT IN THE DISPLAY BELOW.
+002160******************************************************************
+002161  1400-LOAD-CHECKPOINT.
+002162      OPEN INPUT CHECKPOINT-FILE
+002163      IF WS-CHKPT-STATUS NOT = "00"
+002164          GO TO 1400-EXIT
+002165      END-IF
+002166      READ CHECKPOINT-FILE
+002167          AT END
+002168              GO TO 1400-CLOSE
+002169      END-READ
+002170      IF CK-LAST-STUDENT-ID > ZERO
+002171          MOVE CK-LAST-STUDENT-ID   TO WS-RESTART-STUDENT-ID
+002172          MOVE CK-RECORDS-PROCESSED TO WS-STUDENT-COUNT
+002173          MOVE CK-RECORDS-PROCESSED TO WS-RESTART-RECORD-COUNT
+002174          MOVE CK-SCORE-SUM         TO WS-SCORE-SUM
+002175          MOVE CK-HIGH-SCORE        TO WS-HIGH-SCORE
+002176          MOVE CK-LOW-SCORE         TO WS-LOW-SCORE
+002177          MOVE CK-PASS-COUNT        TO WS-PASS-COUNT
+002178          MOVE CK-FAIL-COUNT        TO WS-FAIL-COUNT
+002179          PERFORM 1410-COPY-ONE-BAND-COUNT THRU 1410-EXIT
+002180              VARYING WS-CKPT-BAND-SUB FROM 1 BY 1
+002181              UNTIL WS-CKPT-BAND-SUB > 10
+002182          DISPLAY "SAMPLE_10: RESTARTING AFTER STUDENT ID "
+002183              CK-LAST-STUDENT-ID
+002184      END-IF.
+002185  1400-CLOSE.
+002186      CLOSE CHECKPOINT-FILE.
+002187  1400-EXIT.
+002188      EXIT.
+002189*
+002190******************************************************************
+002191*    1410-COPY-ONE-BAND-COUNT
+002192*    COPIES ONE CHECKPOINT BAND COUNT OUT OF THE CHECKPOINT-FILE
+002193*    RECORD AREA AND INTO WORKING STORAGE, WHERE IT WAITS UNTIL
+002194*    1600-LOAD-GRADE-SCALE HAS LOADED AND SORTED WS-GRADE-TABLE
+002195*    AND CAN BE SEEDED BACK INTO WS-GRADE-BAND-COUNT BY POSITION.
+002196******************************************************************
+002197  1410-COPY-ONE-BAND-COUNT.
+002198      MOVE CK-BAND-COUNT (WS-CKPT-BAND-SUB)
+002199          TO WS-CKPT-BAND-COUNT (WS-CKPT-BAND-SUB).
+002200  1410-EXIT.
+002201      EXIT.
+002202*
+002203******************************************************************
+002204*    1500-LOAD-THRESHOLDS
+002205*    LOADS THE EXAM-THRESHOLD CONTROL FILE INTO A WORKING
+002206*    STORAGE TABLE SO EACH DETAIL RECORD CAN BE LOOKED UP BY
+002207*    EXAM CODE WITHOUT REREADING THE FILE.  AN EXAM CODE NOT
+002208*    FOUND IN THE TABLE FALLS BACK TO THE DEFAULT THRESHOLD.
+002209******************************************************************
+002210  1500-LOAD-THRESHOLDS.
+002211      OPEN INPUT EXAM-THRESHOLD-FILE
+002212      IF WS-THRESH-STATUS NOT = "00"
+002213          DISPLAY "SAMPLE_10: NO EXAM-THRESHOLD FILE"
+002214          GO TO 1500-EXIT
+002215      END-IF
+002216      PERFORM 1550-LOAD-ONE-THRESHOLD THRU 1550-EXIT
+002217          UNTIL WS-THRESH-STATUS NOT = "00"
+002218      CLOSE EXAM-THRESHOLD-FILE.
+002219  1500-EXIT.
+002220      EXIT.
+002221*
+002222******************************************************************
+002223*    1550-LOAD-ONE-THRESHOLD
+002224*    READS ONE EXAM-THRESHOLD RECORD INTO THE NEXT FREE TABLE
+002225*    ENTRY.
+002226******************************************************************
+002227  1550-LOAD-ONE-THRESHOLD.
+002228      READ EXAM-THRESHOLD-FILE
+002229          AT END
+002230              MOVE "10" TO WS-THRESH-STATUS
+002231              GO TO 1550-EXIT
+002232      END-READ
+002233      ADD 1 TO WS-THRESH-COUNT
+002234      SET WS-THRESH-IDX TO WS-THRESH-COUNT
+002235      MOVE ET-EXAM-CODE      TO
+002236          WS-THRESH-EXAM-CODE (WS-THRESH-IDX)
+002237      MOVE ET-PASS-THRESHOLD TO WS-THRESH-VALUE (WS-THRESH-IDX).
+002238  1550-EXIT.
+002239      EXIT.
+002240*
+002241******************************************************************
+002242*    1600-LOAD-GRADE-SCALE
+002243*    LOADS THE GRDSCALE CONTROL FILE (LETTER BAND AND MINIMUM
+002244*    SCORE FOR THAT BAND) INTO A WORKING-STORAGE TABLE USED BY
+002245*    3400-DETERMINE-BAND, THEN SORTS THE TABLE INTO DESCENDING
+002246*    MIN-SCORE ORDER SO THE SCAN IN 3400-DETERMINE-BAND GETS THE
+002247*    RIGHT ANSWER EVEN IF GRDSCALE WAS NOT HAND-MAINTAINED IN THAT
+002248*    ORDER.  ON A CHECKPOINT RESTART, THE PER-BAND COUNTS HELD
+002249*    IN WS-CKPT-BAND-COUNT (COPIED OUT OF THE CHECKPOINT RECORD
+002250*    BY 1400-LOAD-CHECKPOINT BEFORE THIS TABLE EXISTED) ARE
+002251*    SEEDED BACK IN BY POSITION ONCE THE TABLE IS LOADED AND
+002252*    SORTED, SO 3000-PROCESS-DETAIL ONLY HAS TO ADD THE RESUMED
+002253*    PORTION'S COUNTS ON TOP.
+002254******************************************************************
+002255  1600-LOAD-GRADE-SCALE.
+002256      OPEN INPUT GRADE-SCALE-FILE
+002257      IF WS-GRADE-STATUS NOT = "00"
+002258          DISPLAY "SAMPLE_10: NO GRDSCALE FILE"
+002259          GO TO 1600-EXIT
+002260      END-IF
+002261      PERFORM 1650-LOAD-ONE-BAND THRU 1650-EXIT
+002262          UNTIL WS-GRADE-STATUS NOT = "00"
+002263      CLOSE GRADE-SCALE-FILE
+002264      PERFORM 1700-SORT-GRADE-SCALE THRU 1700-EXIT
+002265      IF WS-RESTART-STUDENT-ID > ZERO
+002266          PERFORM 1750-SEED-ONE-BAND-COUNT THRU 1750-EXIT
+002267              VARYING WS-CKPT-BAND-SUB FROM 1 BY 1
+002268              UNTIL WS-CKPT-BAND-SUB > WS-GRADE-COUNT
+002269      END-IF.
+002270  1600-EXIT.
+002271      EXIT.
+002272*
+002273******************************************************************
+002274*    1750-SEED-ONE-BAND-COUNT
+002275*    SEEDS ONE WS-GRADE-TABLE ENTRY'S BAND COUNT FROM THE MATCHING
+002276*    POSITION IN WS-CKPT-BAND-COUNT AFTER A CHECKPOINT RESTART.
+002277*    USES WS-CKPT-BAND-SUB RATHER THAN WS-GRADE-IDX SINCE THE TWO
+002278*    TABLES DO NOT SHARE THE SAME ELEMENT SIZE.
+002279******************************************************************
+002280  1750-SEED-ONE-BAND-COUNT.
+002281      MOVE WS-CKPT-BAND-COUNT (WS-CKPT-BAND-SUB)
+002282          TO WS-GRADE-BAND-COUNT (WS-CKPT-BAND-SUB).
+002283  1750-EXIT.
+002284      EXIT.
+002285*
+002286******************************************************************
+002287*    1650-LOAD-ONE-BAND
+002288*    READS ONE GRDSCALE RECORD INTO THE NEXT FREE TABLE ENTRY.
+002289******************************************************************
+002290  1650-LOAD-ONE-BAND.
+002291      READ GRADE-SCALE-FILE
+002292          AT END
+002293              MOVE "10" TO WS-GRADE-STATUS
+002294              GO TO 1650-EXIT
+002295      END-READ
+002296      ADD 1 TO WS-GRADE-COUNT
+002297      SET WS-GRADE-IDX TO WS-GRADE-COUNT
+002298      MOVE GS-BAND      TO WS-GRADE-BAND-LETTER (WS-GRADE-IDX)
+002299      MOVE GS-MIN-SCORE TO WS-GRADE-MIN-SCORE (WS-GRADE-IDX)
+002300      MOVE ZERO         TO WS-GRADE-BAND-COUNT (WS-GRADE-IDX).
+002301  1650-EXIT.
+002302      EXIT.
+002303*
+002304******************************************************************
+002305*    1700-SORT-GRADE-SCALE
+002306*    BUBBLE-SORTS THE GRADE-SCALE TABLE INTO DESCENDING MIN-SCORE
+002307*    ORDER SO 3400-DETERMINE-BAND'S FIRST-MATCH SCAN IS CORRECT
+002308*    REGARDLESS OF THE ORDER GRDSCALE WAS MAINTAINED IN.
+002309******************************************************************
+002310  1700-SORT-GRADE-SCALE.
+002311      IF WS-GRADE-COUNT < 2
+002312          GO TO 1700-EXIT
+002313      END-IF
+002314      SET WS-SORT-SWAPPED TO TRUE
+002315      PERFORM 1710-BUBBLE-ONE-PASS THRU 1710-EXIT
+002316          UNTIL NOT WS-SORT-SWAPPED.
+002317  1700-EXIT.
+002318      EXIT.
+002319*
+002320******************************************************************
+002321*    1710-BUBBLE-ONE-PASS
+002322*    MAKES ONE PASS OVER THE TABLE, SWAPPING ANY ADJACENT ENTRIES
+002323*    THAT ARE OUT OF ORDER.
+002324******************************************************************
+002325  1710-BUBBLE-ONE-PASS.
+002326      MOVE "N" TO WS-SORT-SWAPPED-SWITCH
+002327      PERFORM 1720-COMPARE-ADJACENT THRU 1720-EXIT
+002328          VARYING WS-GRADE-IDX FROM 1 BY 1
+002329          UNTIL WS-GRADE-IDX >= WS-GRADE-COUNT.
+002330  1710-EXIT.
+002331      EXIT.
+002332*
+002333******************************************************************
+002334*    1720-COMPARE-ADJACENT
+002335*    COMPARES ONE PAIR OF ADJACENT TABLE ENTRIES AND SWAPS THEM IF
+002336*    THE LOWER-SUBSCRIPTED ENTRY HAS THE SMALLER MIN SCORE.
+002337******************************************************************
+002338  1720-COMPARE-ADJACENT.
+002339      IF WS-GRADE-MIN-SCORE (WS-GRADE-IDX) <
+002340          WS-GRADE-MIN-SCORE (WS-GRADE-IDX + 1)
+002341          PERFORM 1730-SWAP-ENTRIES THRU 1730-EXIT
+002342          MOVE "Y" TO WS-SORT-SWAPPED-SWITCH
+002343      END-IF.
+002344  1720-EXIT.
+002345      EXIT.
+002346*
+002347******************************************************************
+002348*    1730-SWAP-ENTRIES
+002349*    SWAPS THE TWO TABLE ENTRIES AT WS-GRADE-IDX AND WS-GRADE-IDX+1.
+002350******************************************************************
+002351  1730-SWAP-ENTRIES.
+002352      MOVE WS-GRADE-TABLE (WS-GRADE-IDX)
+002353          TO WS-GRADE-SWAP-ENTRY
+002354      MOVE WS-GRADE-TABLE (WS-GRADE-IDX + 1)
+002355          TO WS-GRADE-TABLE (WS-GRADE-IDX)
+002356      MOVE WS-GRADE-SWAP-ENTRY
+002357          TO WS-GRADE-TABLE (WS-GRADE-IDX + 1).
+002358  1730-EXIT.
+002359      EXIT.
+002360*
+002361******************************************************************
+002362*    2000-PROCESS-HEADER
+002363*    READS THE LEADING HEADER RECORD, THEN PRIMES THE DETAIL
+002364*    LOOP WITH A READ-AHEAD OF THE FIRST DETAIL RECORD.  BOTH
+002365*    READS ARE CHECKED AGAINST THEIR EXPECTED REC-TYPE SO A FILE
+002366*    WITH A MISSING OR DUPLICATED HEADER IS CAUGHT INSTEAD OF
+002367*    BEING SILENTLY MISREAD.  WS-DETAIL-RECORD-NUM IS ADVANCED FOR
+002368*    THE DETAIL RECORD READ HERE, THE SAME AS EVERY DETAIL RECORD
+002369*    READ BY 3000-PROCESS-DETAIL, SO THE FIRST DETAIL RECORD IN
+002370*    THE FILE IS COUNTED AS RECORD 1 REGARDLESS OF WHICH PARAGRAPH
+002371*    READS IT.
+002372******************************************************************
+002373  2000-PROCESS-HEADER.
+002374      READ STUDENT-SCORES-FILE INTO SCORE-HEADER-REC
+002375          AT END
+002376              SET WS-END-OF-FILE TO TRUE
+002377              GO TO 2000-EXIT
+002378      END-READ
+002379      IF NOT SH-IS-HEADER
+002380          DISPLAY "SAMPLE_10: STUDENT-SCORES FILE DOES NOT START"
+002381          DISPLAY "SAMPLE_10: WITH A HEADER RECORD - RUN ABORTED"
+002382          GOBACK
+002383      END-IF
+002384      MOVE SH-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+002385      MOVE SH-EXPECTED-COUNT      TO WS-EXPECTED-COUNT
+002386      MOVE SH-EXPECTED-PASS       TO WS-EXPECTED-PASS
+002387      MOVE SH-EXPECTED-FAIL       TO WS-EXPECTED-FAIL
+002388      READ STUDENT-SCORES-FILE INTO SCORE-DETAIL-REC
+002389          AT END
+002390              SET WS-END-OF-FILE TO TRUE
+002391      END-READ
+002392      IF NOT WS-END-OF-FILE
+002393          ADD 1 TO WS-DETAIL-RECORD-NUM
+002394      END-IF
+002395      IF NOT WS-END-OF-FILE AND NOT SD-IS-DETAIL
+002396          DISPLAY "SAMPLE_10: BAD DETAIL RECORD AFTER THE HEADER"
+002397          DISPLAY "SAMPLE_10: RUN ABORTED"
+002398          GOBACK
+002399      END-IF.
+002400  2000-EXIT.
+002401      EXIT.
+002402*
+002403******************************************************************
+002404*    3000-PROCESS-DETAIL
+002405*    GRADES THE CURRENTLY-HELD DETAIL RECORD AGAINST THE PASS
+002406*    THRESHOLD, WRITES A REPORT LINE, AND READS THE NEXT
+002407*    DETAIL RECORD AHEAD FOR THE NEXT PASS OF THE LOOP.  THE
+002408*    RECORD READ AHEAD IS CHECKED AGAINST SD-IS-DETAIL FOR THE
+002409*    SAME REASON AS IN 2000-PROCESS-HEADER.  THE RESTART SKIP IS
+002410*    DECIDED BY WS-DETAIL-RECORD-NUM (HOW MANY DETAIL RECORDS HAVE
+002411*    BEEN READ SO FAR THIS RUN) AGAINST WS-RESTART-RECORD-COUNT
+002412*    (HOW MANY THE INTERRUPTED RUN HAD ALREADY GRADED), NOT BY
+002413*    SD-STUDENT-ID - STUSCORE CARRIES ONE DETAIL RECORD PER
+002414*    STUDENT/EXAM, SO THE SAME ID CAN REPEAT, AND THE FILE IS NOT
+002415*    GUARANTEED TO BE IN ASCENDING ID ORDER EITHER.  POSITION IN
+002416*    THE FILE IS THE ONLY THING THE CHECKPOINT CAN RELIABLY COUNT
+002417*    ON.
+002418******************************************************************
+002419  3000-PROCESS-DETAIL.
+002420      IF WS-DETAIL-RECORD-NUM > WS-RESTART-RECORD-COUNT
+002421          PERFORM 3100-LOOKUP-THRESHOLD THRU 3100-EXIT
+002422          PERFORM 3200-LOOKUP-STUDENT-MASTER THRU 3200-EXIT
+002423          IF SD-SCORE >= WS-PASS-THRESHOLD
+002424              MOVE "合格" TO WS-VERDICT
+002425          ELSE
+002426              MOVE "不合格" TO WS-VERDICT
+002427          END-IF
+002428          PERFORM 3400-DETERMINE-BAND THRU 3400-EXIT
+002429          PERFORM 3450-ACCUMULATE-STATS THRU 3450-EXIT
+002430          PERFORM 3500-WRITE-REPORT-LINE THRU 3500-EXIT
+002431          PERFORM 3600-WRITE-AUDIT-LINE THRU 3600-EXIT
+002432          PERFORM 3650-WRITE-REGISTRAR-EXTRACT THRU 3650-EXIT
+002433          PERFORM 3700-CHECKPOINT-IF-DUE THRU 3700-EXIT
+002434      END-IF
+002435      READ STUDENT-SCORES-FILE INTO SCORE-DETAIL-REC
+002436          AT END
+002437              SET WS-END-OF-FILE TO TRUE
+002438      END-READ
+002439      IF NOT WS-END-OF-FILE
+002440          ADD 1 TO WS-DETAIL-RECORD-NUM
+002441      END-IF
+002442      IF NOT WS-END-OF-FILE AND NOT SD-IS-DETAIL
+002443          DISPLAY "SAMPLE_10: BAD DETAIL RECORD IN STUDENT-SCORES"
+002444          DISPLAY "SAMPLE_10: RUN ABORTED"
+002445          GOBACK
+002446      END-IF.
+002447  3000-EXIT.
+002448      EXIT.
+002449*
+002450******************************************************************
+002451*    3100-LOOKUP-THRESHOLD
+002452*    FINDS THE PASS THRESHOLD FOR THE CURRENT DETAIL RECORD'S
+002453*    EXAM CODE.  FALLS BACK TO THE DEFAULT WHEN THE EXAM CODE
+002454*    IS NOT IN THE CONTROL FILE.
+002455******************************************************************
+002456  3100-LOOKUP-THRESHOLD.
+002457      MOVE WS-DEFAULT-THRESHOLD TO WS-PASS-THRESHOLD
+002458      IF WS-THRESH-COUNT = ZERO
+002459          GO TO 3100-EXIT
+002460      END-IF
+002461      SET WS-THRESH-IDX TO 1
+002462      SEARCH WS-THRESH-TABLE
+002463          AT END
+002464              CONTINUE
+002465          WHEN WS-THRESH-EXAM-CODE (WS-THRESH-IDX) = SD-EXAM-CODE
+002466              MOVE WS-THRESH-VALUE (WS-THRESH-IDX)
+002467                  TO WS-PASS-THRESHOLD
+002468      END-SEARCH.
+002469  3100-EXIT.
+002470      EXIT.
+002471*
+002472******************************************************************
+002473*    3200-LOOKUP-STUDENT-MASTER
+002474*    LOOKS UP THE CURRENT DETAIL RECORD'S STUDENT IN THE
+002475*    STUDENT-MASTER FILE SO THE REPORT AND AUDIT LINES CAN CARRY
+002476*    THE STUDENT'S NAME AND CLASS SECTION.  A STUDENT NOT ON THE
+002477*    MASTER FILE (OR NO MASTER FILE AT ALL) SHOWS AS UNKNOWN.
+002478******************************************************************
+002479  3200-LOOKUP-STUDENT-MASTER.
+002480      MOVE "UNKNOWN"      TO WS-STUDENT-NAME
+002481      MOVE SPACES         TO WS-CLASS-SECTION
+002482      IF NOT WS-MASTER-AVAILABLE
+002483          GO TO 3200-EXIT
+002484      END-IF
+002485      MOVE SD-STUDENT-ID TO SM-STUDENT-ID
+002486      READ STUDENT-MASTER-FILE
+002487          INVALID KEY
+002488              GO TO 3200-EXIT
+002489      END-READ
+002490      MOVE SM-STUDENT-NAME  TO WS-STUDENT-NAME
+002491      MOVE SM-CLASS-SECTION TO WS-CLASS-SECTION.
+002492  3200-EXIT.
+002493      EXIT.
+002494*
+002495******************************************************************
+002496*    3400-DETERMINE-BAND
+002497*    CLASSIFIES THE CURRENT DETAIL RECORD'S SCORE INTO A
+002498*    LETTER-GRADE BAND BY SCANNING THE GRADE-SCALE TABLE FOR
+002499*    THE FIRST BAND WHOSE MINIMUM SCORE THE STUDENT MEETS.
+002500*    THE TABLE IS ASSUMED TO BE IN DESCENDING MIN-SCORE ORDER.
+002501*    A STUDENT BELOW EVERY BAND IN THE TABLE DEFAULTS TO "F".
+002502******************************************************************
+002503  3400-DETERMINE-BAND.
+002504      MOVE "N" TO WS-BAND-FOUND-SWITCH
+002505      MOVE "F" TO WS-CURRENT-BAND
+002506      PERFORM 3410-SCAN-BAND-TABLE THRU 3410-EXIT
+002507          VARYING WS-GRADE-IDX FROM 1 BY 1
+002508          UNTIL WS-GRADE-IDX > WS-GRADE-COUNT
+002509             OR WS-BAND-FOUND.
+002510  3400-EXIT.
+002511      EXIT.
+002512*
+002513******************************************************************
+002514*    3410-SCAN-BAND-TABLE
+002515*    TESTS ONE GRADE-SCALE TABLE ENTRY.
+002516******************************************************************
+002517  3410-SCAN-BAND-TABLE.
+002518      IF SD-SCORE >= WS-GRADE-MIN-SCORE (WS-GRADE-IDX)
+002519          MOVE WS-GRADE-BAND-LETTER (WS-GRADE-IDX)
+002520              TO WS-CURRENT-BAND
+002521          ADD 1 TO WS-GRADE-BAND-COUNT (WS-GRADE-IDX)
+002522          SET WS-BAND-FOUND TO TRUE
+002523      END-IF.
+002524  3410-EXIT.
+002525      EXIT.
+002526*
+002527******************************************************************
+002528*    3450-ACCUMULATE-STATS
+002529*    ROLLS THE CURRENT DETAIL RECORD'S SCORE INTO THE RUNNING
+002530*    COUNT, SUM, HIGH AND LOW USED BY THE END-OF-RUN CLASS
+002531*    DISTRIBUTION REPORT, AND INTO THE RUNNING PASS/FAIL COUNTS
+002532*    USED BY THE CONTROL-TOTAL RECONCILIATION.
+002533******************************************************************
+002534  3450-ACCUMULATE-STATS.
+002535      ADD 1 TO WS-STUDENT-COUNT
+002536      ADD SD-SCORE TO WS-SCORE-SUM
+002537      IF SD-SCORE > WS-HIGH-SCORE
+002538          MOVE SD-SCORE TO WS-HIGH-SCORE
+002539      END-IF
+002540      IF SD-SCORE < WS-LOW-SCORE
+002541          MOVE SD-SCORE TO WS-LOW-SCORE
+002542      END-IF
+002543      IF WS-VERDICT = "合格"
+002544          ADD 1 TO WS-PASS-COUNT
+002545      ELSE
+002546          ADD 1 TO WS-FAIL-COUNT
+002547      END-IF.
+002548  3450-EXIT.
+002549      EXIT.
+002550*
+002551******************************************************************
+002552*    3500-WRITE-REPORT-LINE
+002553*    FORMATS AND WRITES ONE DETAIL LINE OF THE SCORE-RPT FILE.
+002554******************************************************************
+002555  3500-WRITE-REPORT-LINE.
+002556      MOVE SPACES           TO SCORE-RPT-REC
+002557      MOVE WS-CURRENT-BAND  TO SR-GRADE-BAND
+002558      MOVE SD-STUDENT-ID    TO SR-STUDENT-ID
+002559      MOVE WS-STUDENT-NAME  TO SR-STUDENT-NAME
+002560      MOVE WS-CLASS-SECTION TO SR-CLASS-SECTION
+002561      MOVE SD-EXAM-CODE     TO SR-EXAM-CODE
+002562      MOVE SD-SCORE         TO SR-SCORE
+002563      MOVE WS-VERDICT       TO SR-VERDICT
+002564      WRITE SCORE-RPT-REC.
+002565  3500-EXIT.
+002566      EXIT.
+002567*
+002568******************************************************************
+002569*    3600-WRITE-AUDIT-LINE
+002570*    APPENDS ONE ENTRY TO THE AUDIT LOG FOR THE CURRENT DETAIL
+002571*    RECORD'S GRADING DECISION.
+002572******************************************************************
+002573  3600-WRITE-AUDIT-LINE.
+002574      MOVE WS-RUN-DATE      TO AL-RUN-DATE
+002575      MOVE WS-RUN-TIME      TO AL-RUN-TIME
+002576      MOVE SD-STUDENT-ID    TO AL-STUDENT-ID
+002577      MOVE WS-STUDENT-NAME  TO AL-STUDENT-NAME
+002578      MOVE WS-CLASS-SECTION TO AL-CLASS-SECTION
+002579      MOVE SD-EXAM-CODE     TO AL-EXAM-CODE
+002580      MOVE SD-SCORE         TO AL-SCORE
+002581      MOVE WS-VERDICT       TO AL-VERDICT
+002582      WRITE AUDIT-LOG-REC.
+002583  3600-EXIT.
+002584      EXIT.
+002585*
+002586******************************************************************
+002587*    3650-WRITE-REGISTRAR-EXTRACT
+002588*    WRITES ONE RECORD TO THE REGISTRAR EXTRACT FILE FOR THE
+002589*    CURRENT DETAIL RECORD'S GRADING DECISION SO THE REGISTRAR'S
+002590*    SYSTEM CAN POST PASS/FAIL RESULTS TO TRANSCRIPTS WITHOUT
+002591*    THEM BEING RETYPED BY HAND.
+002592******************************************************************
+002593  3650-WRITE-REGISTRAR-EXTRACT.
+002594      MOVE SD-STUDENT-ID    TO RX-STUDENT-ID
+002595      MOVE SD-EXAM-CODE     TO RX-EXAM-CODE
+002596      MOVE SD-SCORE         TO RX-SCORE
+002597      IF WS-VERDICT = "合格"
+002598          MOVE "P"          TO RX-PASS-FAIL-FLAG
+002599      ELSE
+002600          MOVE "F"          TO RX-PASS-FAIL-FLAG
+002601      END-IF
+002602      MOVE WS-RUN-DATE      TO RX-RUN-DATE
+002603      WRITE REGISTRAR-EXTRACT-REC.
+002604  3650-EXIT.
+002605      EXIT.
+002606*
+002607******************************************************************
+002608*    3700-CHECKPOINT-IF-DUE
+002609*    WRITES A NEW CHECKPOINT EVERY SH-CHECKPOINT-INTERVAL STUDENTS
+002610*    SO A RERUN CAN RESUME CLOSE TO WHERE THIS RUN LEFT OFF.  NO
+002611*    CHECKPOINTS ARE WRITTEN WHEN THE HEADER'S INTERVAL IS ZERO.
+002612*    THE RUNNING CLASS STATISTICS, PASS/FAIL COUNTS, AND PER-BAND
+002613*    COUNTS ARE CARRIED ALONG WITH THE LAST STUDENT ID SO A
+002614*    RESTARTED RUN'S REPORTS STILL COVER THE WHOLE ROSTER.
+002615******************************************************************
+002616  3700-CHECKPOINT-IF-DUE.
+002617      IF WS-CHECKPOINT-INTERVAL = ZERO
+002618          GO TO 3700-EXIT
+002619      END-IF
+002620      DIVIDE WS-STUDENT-COUNT BY WS-CHECKPOINT-INTERVAL
+002621          GIVING WS-CHKPT-QUOTIENT REMAINDER WS-CHKPT-REMAINDER
+002622      IF WS-CHKPT-REMAINDER NOT = ZERO
+002623          GO TO 3700-EXIT
+002624      END-IF
+002625      OPEN OUTPUT CHECKPOINT-FILE
+002626      IF WS-CHKPT-STATUS NOT = "00"
+002627          DISPLAY "SAMPLE_10: UNABLE TO OPEN CHECKPOINT FILE"
+002628          GO TO 3700-EXIT
+002629      END-IF
+002630      MOVE SD-STUDENT-ID    TO CK-LAST-STUDENT-ID
+002631      MOVE WS-STUDENT-COUNT TO CK-RECORDS-PROCESSED
+002632      MOVE WS-RUN-DATE      TO CK-RUN-DATE
+002633      MOVE WS-SCORE-SUM     TO CK-SCORE-SUM
+002634      MOVE WS-HIGH-SCORE    TO CK-HIGH-SCORE
+002635      MOVE WS-LOW-SCORE     TO CK-LOW-SCORE
+002636      MOVE WS-PASS-COUNT    TO CK-PASS-COUNT
+002637      MOVE WS-FAIL-COUNT    TO CK-FAIL-COUNT
+002638      PERFORM 3710-SAVE-ONE-BAND-COUNT THRU 3710-EXIT
+002639          VARYING WS-CKPT-BAND-SUB FROM 1 BY 1
+002640          UNTIL WS-CKPT-BAND-SUB > WS-GRADE-COUNT
+002641      WRITE CHECKPOINT-REC
+002642      CLOSE CHECKPOINT-FILE.
+002643  3700-EXIT.
+002644      EXIT.
+002645*
+002646******************************************************************
+002647*    3710-SAVE-ONE-BAND-COUNT
+002648*    COPIES ONE WS-GRADE-TABLE ENTRY'S RUNNING BAND COUNT INTO THE
+002649*    MATCHING POSITION OF THE CHECKPOINT RECORD.  USES
+002650*    WS-CKPT-BAND-SUB RATHER THAN WS-GRADE-IDX SINCE THE TWO
+002651*    TABLES DO NOT SHARE THE SAME ELEMENT SIZE.
+002652******************************************************************
+002653  3710-SAVE-ONE-BAND-COUNT.
+002654      MOVE WS-GRADE-BAND-COUNT (WS-CKPT-BAND-SUB)
+002655          TO CK-BAND-COUNT (WS-CKPT-BAND-SUB).
+002656  3710-EXIT.
+002657      EXIT.
+002658*
+002659******************************************************************
+002660*    8000-WRITE-DISTRIBUTION
+002661*    WRITES THE END-OF-RUN CLASS DISTRIBUTION REPORT: COUNT OF
+002662*    STUDENTS IN EACH LETTER-GRADE BAND, THE CLASS AVERAGE, AND
+002663*    THE HIGH AND LOW SCORE FOR THE RUN.
+002664******************************************************************
+002665  8000-WRITE-DISTRIBUTION.
+002666      OPEN OUTPUT DISTRIB-RPT-FILE
+002667      IF WS-DISTRIB-STATUS NOT = "00"
+002668          DISPLAY "SAMPLE_10: UNABLE TO OPEN DISTRIB-RPT FILE"
+002669          GO TO 8000-EXIT
+002670      END-IF
+002671      IF WS-STUDENT-COUNT > ZERO
+002672          COMPUTE WS-CLASS-AVERAGE ROUNDED =
+002673              WS-SCORE-SUM / WS-STUDENT-COUNT
+002674      ELSE
+002675          MOVE ZERO TO WS-CLASS-AVERAGE
+002676      END-IF
+002677      MOVE WS-STUDENT-COUNT TO WS-COUNT-EDIT
+002678      MOVE WS-CLASS-AVERAGE TO WS-AVERAGE-EDIT
+002679      MOVE WS-HIGH-SCORE    TO WS-HIGH-EDIT
+002680      MOVE WS-LOW-SCORE     TO WS-LOW-EDIT
+002681      MOVE SPACES TO DR-LINE
+002682      MOVE "CLASS GRADE DISTRIBUTION REPORT" TO DR-LINE
+002683      WRITE DISTRIB-RPT-REC
+002684      PERFORM 8100-WRITE-ONE-BAND-LINE THRU 8100-EXIT
+002685          VARYING WS-GRADE-IDX FROM 1 BY 1
+002686          UNTIL WS-GRADE-IDX > WS-GRADE-COUNT
+002687      MOVE SPACES TO WS-DISTRIB-LINE
+002688      STRING "STUDENTS GRADED: " DELIMITED BY SIZE
+002689          WS-COUNT-EDIT DELIMITED BY SIZE
+002690          INTO WS-DISTRIB-LINE
+002691      MOVE WS-DISTRIB-LINE TO DR-LINE
+002692      WRITE DISTRIB-RPT-REC
+002693      MOVE SPACES TO WS-DISTRIB-LINE
+002694      STRING "CLASS AVERAGE: " DELIMITED BY SIZE
+002695          WS-AVERAGE-EDIT DELIMITED BY SIZE
+002696          INTO WS-DISTRIB-LINE
+002697      MOVE WS-DISTRIB-LINE TO DR-LINE
+002698      WRITE DISTRIB-RPT-REC
+002699      MOVE SPACES TO WS-DISTRIB-LINE
+002700      STRING "HIGH SCORE: " DELIMITED BY SIZE
+002701          WS-HIGH-EDIT DELIMITED BY SIZE
+002702          "   LOW SCORE: " DELIMITED BY SIZE
+002703          WS-LOW-EDIT DELIMITED BY SIZE
+002704          INTO WS-DISTRIB-LINE
+002705      MOVE WS-DISTRIB-LINE TO DR-LINE
+002706      WRITE DISTRIB-RPT-REC
+002707      PERFORM 8200-WRITE-CONTROL-TOTALS THRU 8200-EXIT
+002708      CLOSE DISTRIB-RPT-FILE.
+002709  8000-EXIT.
+002710      EXIT.
+002711*
+002712******************************************************************
+002713*    8100-WRITE-ONE-BAND-LINE
+002714*    WRITES ONE LINE OF THE DISTRIBUTION REPORT SHOWING THE
+002715*    COUNT OF STUDENTS IN ONE LETTER-GRADE BAND.
+002716******************************************************************
+002717  8100-WRITE-ONE-BAND-LINE.
+002718      MOVE WS-GRADE-BAND-COUNT (WS-GRADE-IDX)
+002719          TO WS-BAND-COUNT-EDIT
+002720      MOVE SPACES TO WS-DISTRIB-LINE
+002721      STRING "  BAND " DELIMITED BY SIZE
+002722          WS-GRADE-BAND-LETTER (WS-GRADE-IDX) DELIMITED BY SIZE
+002723          ": " DELIMITED BY SIZE
+002724          WS-BAND-COUNT-EDIT DELIMITED BY SIZE
+002725          " STUDENTS" DELIMITED BY SIZE
+002726          INTO WS-DISTRIB-LINE
+002727      MOVE WS-DISTRIB-LINE TO DR-LINE
+002728      WRITE DISTRIB-RPT-REC.
+002729  8100-EXIT.
+002730      EXIT.
+002731*
+002732******************************************************************
+002733*    8200-WRITE-CONTROL-TOTALS
+002734*    COMPARES THE ACTUAL RECORD, PASS, AND FAIL COUNTS ROLLED UP
+002735*    THIS RUN AGAINST THE HEADER'S EXPECTED CONTROL TOTALS AND
+002736*    APPENDS THE RESULT TO THE DISTRIBUTION REPORT.  ANY MISMATCH
+002737*    IS ALSO DISPLAYED SO THE OPERATOR SEES IT AT RUN TIME.  AN
+002738*    EXPECTED PASS OR FAIL COUNT OF ALL 9'S MEANS THE ROSTER FILE
+002739*    DID NOT SUPPLY ONE, SO THAT RECONCILIATION IS SKIPPED (SHOWN
+002740*    AS "N/A") RATHER THAN FLAGGED AS A MISMATCH.
+002741******************************************************************
+002742  8200-WRITE-CONTROL-TOTALS.
+002743      MOVE SPACES TO WS-DISTRIB-LINE
+002744      MOVE "CONTROL TOTAL RECONCILIATION" TO WS-DISTRIB-LINE
+002745      MOVE WS-DISTRIB-LINE TO DR-LINE
+002746      WRITE DISTRIB-RPT-REC
+002747      MOVE WS-STUDENT-COUNT  TO WS-COUNT-EDIT
+002748      MOVE WS-EXPECTED-COUNT TO WS-EXPECTED-EDIT
+002749      IF WS-STUDENT-COUNT = WS-EXPECTED-COUNT
+002750          MOVE "OK"       TO WS-RECON-STATUS
+002751      ELSE
+002752          MOVE "MISMATCH" TO WS-RECON-STATUS
+002753          DISPLAY "SAMPLE_10: CONTROL TOTAL MISMATCH - RECORDS"
+002754      END-IF
+002755      MOVE SPACES TO WS-DISTRIB-LINE
+002756      STRING "  RECORD COUNT  EXPECTED " DELIMITED BY SIZE
+002757          WS-EXPECTED-EDIT DELIMITED BY SIZE
+002758          "  ACTUAL " DELIMITED BY SIZE
+002759          WS-COUNT-EDIT DELIMITED BY SIZE
+002760          "  " DELIMITED BY SIZE
+002761          WS-RECON-STATUS DELIMITED BY SIZE
+002762          INTO WS-DISTRIB-LINE
+002763      MOVE WS-DISTRIB-LINE TO DR-LINE
+002764      WRITE DISTRIB-RPT-REC
+002765      MOVE WS-PASS-COUNT    TO WS-COUNT-EDIT
+002766      IF WS-PASS-NOT-SUPPLIED
+002767          MOVE "   N/A" TO WS-EXPECTED-DISPLAY
+002768          MOVE "N/A"      TO WS-RECON-STATUS
+002769      ELSE
+002770          MOVE WS-EXPECTED-PASS TO WS-EXPECTED-EDIT
+002771          MOVE WS-EXPECTED-EDIT TO WS-EXPECTED-DISPLAY
+002772          IF WS-PASS-COUNT = WS-EXPECTED-PASS
+002773              MOVE "OK"       TO WS-RECON-STATUS
+002774          ELSE
+002775              MOVE "MISMATCH" TO WS-RECON-STATUS
+002776              DISPLAY "SAMPLE_10: PASS COUNT MISMATCH"
+002777          END-IF
+002778      END-IF
+002779      MOVE SPACES TO WS-DISTRIB-LINE
+002780      STRING "  PASS COUNT    EXPECTED " DELIMITED BY SIZE
+002781          WS-EXPECTED-DISPLAY DELIMITED BY SIZE
+002782          "  ACTUAL " DELIMITED BY SIZE
+002783          WS-COUNT-EDIT DELIMITED BY SIZE
+002784          "  " DELIMITED BY SIZE
+002785          WS-RECON-STATUS DELIMITED BY SIZE
+002786          INTO WS-DISTRIB-LINE
+002787      MOVE WS-DISTRIB-LINE TO DR-LINE
+002788      WRITE DISTRIB-RPT-REC
+002789      MOVE WS-FAIL-COUNT    TO WS-COUNT-EDIT
+002790      IF WS-FAIL-NOT-SUPPLIED
+002791          MOVE "   N/A" TO WS-EXPECTED-DISPLAY
+002792          MOVE "N/A"      TO WS-RECON-STATUS
+002793      ELSE
+002794          MOVE WS-EXPECTED-FAIL TO WS-EXPECTED-EDIT
+002795          MOVE WS-EXPECTED-EDIT TO WS-EXPECTED-DISPLAY
+002796          IF WS-FAIL-COUNT = WS-EXPECTED-FAIL
+002797              MOVE "OK"       TO WS-RECON-STATUS
+002798          ELSE
+002799              MOVE "MISMATCH" TO WS-RECON-STATUS
+002800              DISPLAY "SAMPLE_10: FAIL COUNT MISMATCH"
+002801          END-IF
+002802      END-IF
+002803      MOVE SPACES TO WS-DISTRIB-LINE
+002804      STRING "  FAIL COUNT    EXPECTED " DELIMITED BY SIZE
+002805          WS-EXPECTED-DISPLAY DELIMITED BY SIZE
+002806          "  ACTUAL " DELIMITED BY SIZE
+002807          WS-COUNT-EDIT DELIMITED BY SIZE
+002808          "  " DELIMITED BY SIZE
+002809          WS-RECON-STATUS DELIMITED BY SIZE
+002810          INTO WS-DISTRIB-LINE
+002811      MOVE WS-DISTRIB-LINE TO DR-LINE
+002812      WRITE DISTRIB-RPT-REC.
+002813  8200-EXIT.
+002814      EXIT.
+002815*
+002816******************************************************************
+002817*    9000-TERMINATE
+002818*    CLEARS THE CHECKPOINT NOW THAT THE RUN HAS COMPLETED NORMALLY
+002819*    (SO THE NEXT RUN STARTS FRESH INSTEAD OF SKIPPING FORWARD),
+002820*    THEN CLOSES ALL OPEN FILES.
+002821******************************************************************
+002822  9000-TERMINATE.
+002823      OPEN OUTPUT CHECKPOINT-FILE
+002824      IF WS-CHKPT-STATUS NOT = "00"
+002825          DISPLAY "SAMPLE_10: UNABLE TO OPEN CHECKPOINT FILE"
+002826      ELSE
+002827          MOVE ZERO        TO CK-LAST-STUDENT-ID
+002828          MOVE ZERO        TO CK-RECORDS-PROCESSED
+002829          MOVE WS-RUN-DATE TO CK-RUN-DATE
+002830          MOVE ZERO        TO CK-SCORE-SUM
+002831          MOVE ZERO        TO CK-HIGH-SCORE
+002832          MOVE ZERO        TO CK-LOW-SCORE
+002833          MOVE ZERO        TO CK-PASS-COUNT
+002834          MOVE ZERO        TO CK-FAIL-COUNT
+002835          PERFORM 9010-ZERO-ONE-BAND-COUNT THRU 9010-EXIT
+002836              VARYING WS-CKPT-BAND-SUB FROM 1 BY 1
+002837              UNTIL WS-CKPT-BAND-SUB > 10
+002838          WRITE CHECKPOINT-REC
+002839          CLOSE CHECKPOINT-FILE
+002840      END-IF
+002841      CLOSE STUDENT-SCORES-FILE
+002842      CLOSE SCORE-RPT-FILE
+002843      CLOSE AUDIT-LOG-FILE
+002844      CLOSE REGISTRAR-EXTRACT-FILE
+002845      IF WS-MASTER-AVAILABLE
+002846          CLOSE STUDENT-MASTER-FILE
+002847      END-IF.
+002848  9000-EXIT.
+002849      EXIT.
+002850*
+002851******************************************************************
+002852*    9010-ZERO-ONE-BAND-COUNT
+002853*    ZEROES ONE CHECKPOINT BAND COUNT SO A CLEAN FINISH LEAVES NO
+002854*    STALE PER-BAND COUNTS BEHIND FOR THE NEXT RUN TO MISREAD AS A
+002855*    RESTART.
+002856******************************************************************
+002857  9010-ZERO-ONE-BAND-COUNT.
+002858      MOVE ZERO TO CK-BAND-COUNT (WS-CKPT-BAND-SUB).
+002859  9010-EXIT.
+002860      EXIT.
