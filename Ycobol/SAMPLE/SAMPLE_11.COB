@@ -0,0 +1,78 @@
+000010******************************************************************
+000020*    IDENTIFICATION DIVISION.
+000030******************************************************************
+000040  IDENTIFICATION DIVISION.
+000050  PROGRAM-ID.    SAMPLE_11.
+000060  AUTHOR.        H. YAMADA.
+000070  INSTALLATION.  GAKUEN SYSTEMS DIVISION.
+000080  DATE-WRITTEN.  07/24/2026.
+000090  DATE-COMPILED.
+000100*
+000110*    PRINTS THE CLASS GRADE DISTRIBUTION REPORT WRITTEN BY THE
+000120*    MOST RECENT SAMPLE_10 BATCH RUN.  KEPT AS ITS OWN PROGRAM
+000130*    SO AN OPERATOR CAN RE-PRINT THE REPORT WITHOUT RERUNNING
+000140*    THE SCORING BATCH.
+000150*
+000160*    MODIFICATION HISTORY.
+000170*    ------------------------------------------------------
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------  ----  ----------------------------------------
+000200*    07/24/2026 HY    ORIGINAL VERSION.
+000205*    08/10/2026 HY    MAINLINE RETURNS TO ITS CALLER (GOBACK)
+000206*                     INSTEAD OF ENDING THE WHOLE RUN UNIT, NOW
+000207*                     THAT SAMPLE1 CALLS THIS PROGRAM OFF THE
+000208*                     OPERATIONS MENU.
+000210******************************************************************
+000220  ENVIRONMENT DIVISION.
+000230  CONFIGURATION SECTION.
+000240  SOURCE-COMPUTER.   IBM-370.
+000250  OBJECT-COMPUTER.   IBM-370.
+000260  INPUT-OUTPUT SECTION.
+000270  FILE-CONTROL.
+000280      SELECT DISTRIB-RPT-FILE ASSIGN TO "DISTRPT"
+000290          ORGANIZATION IS LINE SEQUENTIAL
+000300          FILE STATUS IS WS-DISTRIB-STATUS.
+000310*
+000320  DATA DIVISION.
+000330  FILE SECTION.
+000340  FD  DISTRIB-RPT-FILE.
+000350  COPY DISTRPT.
+000360*
+000370  WORKING-STORAGE SECTION.
+000380  01  WS-SWITCHES.
+000390      05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000400          88  WS-END-OF-FILE          VALUE "Y".
+000410*
+000420  01  WS-DISTRIB-STATUS               PIC X(02) VALUE SPACES.
+000430*
+000440  PROCEDURE DIVISION.
+000450******************************************************************
+000460*    0000-MAINLINE
+000470*    OPENS THE DISTRIBUTION REPORT AND DISPLAYS IT LINE BY
+000480*    LINE.
+000490******************************************************************
+000500  0000-MAINLINE.
+000510      OPEN INPUT DISTRIB-RPT-FILE
+000520      IF WS-DISTRIB-STATUS NOT = "00"
+000530          DISPLAY "SAMPLE_11: NO DISTRIBUTION REPORT ON FILE"
+000540          DISPLAY "SAMPLE_11: RUN THE BATCH SCORING JOB FIRST"
+000550          GOBACK
+000560      END-IF
+000570      PERFORM 1000-PRINT-ONE-LINE THRU 1000-EXIT
+000580          UNTIL WS-END-OF-FILE
+000590      CLOSE DISTRIB-RPT-FILE
+000600      GOBACK.
+000610*
+000620******************************************************************
+000630*    1000-PRINT-ONE-LINE
+000640*    READS AND DISPLAYS ONE LINE OF THE DISTRIBUTION REPORT.
+000650******************************************************************
+000660  1000-PRINT-ONE-LINE.
+000670      READ DISTRIB-RPT-FILE
+000680          AT END
+000690              SET WS-END-OF-FILE TO TRUE
+000700              GO TO 1000-EXIT
+000710      END-READ
+000720      DISPLAY DR-LINE.
+000730  1000-EXIT.
+000740      EXIT.
