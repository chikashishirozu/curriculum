@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*    SCORERPT.CPY
+000030*    PRINT-LINE LAYOUT FOR THE PER-STUDENT SCORING REPORT
+000040*    PRODUCED BY THE BATCH SCORING RUN.
+000050******************************************************************
+000060 01  SCORE-RPT-REC.
+000070     05  SR-STUDENT-ID               PIC 9(06).
+000080     05  FILLER                      PIC X(02) VALUE SPACES.
+000090     05  SR-STUDENT-NAME             PIC X(20).
+000100     05  FILLER                      PIC X(02) VALUE SPACES.
+000110     05  SR-CLASS-SECTION            PIC X(05).
+000120     05  FILLER                      PIC X(02) VALUE SPACES.
+000130     05  SR-EXAM-CODE                PIC X(05).
+000140     05  FILLER                      PIC X(02) VALUE SPACES.
+000150     05  SR-SCORE                    PIC ZZ9.
+000160     05  FILLER                      PIC X(02) VALUE SPACES.
+000170     05  SR-GRADE-BAND               PIC X(01).
+000180     05  FILLER                      PIC X(02) VALUE SPACES.
+000190     05  SR-VERDICT                  PIC X(12).
