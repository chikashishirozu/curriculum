@@ -0,0 +1,16 @@
+000010******************************************************************
+000020*    AUDITREC.CPY
+000030*    RECORD LAYOUT FOR THE SCORING AUDIT LOG.  ONE ENTRY IS
+000040*    APPENDED FOR EVERY GRADING DECISION THE SYSTEM MAKES SO A
+000050*    LATER GRADE DISPUTE CAN BE ANSWERED FROM THE LOG INSTEAD
+000060*    OF FROM MEMORY.
+000070******************************************************************
+000080 01  AUDIT-LOG-REC.
+000090     05  AL-RUN-DATE                 PIC X(08).
+000100     05  AL-RUN-TIME                 PIC X(08).
+000110     05  AL-STUDENT-ID               PIC 9(06).
+000120     05  AL-STUDENT-NAME             PIC X(20).
+000130     05  AL-CLASS-SECTION            PIC X(05).
+000140     05  AL-EXAM-CODE                PIC X(05).
+000150     05  AL-SCORE                    PIC 9(03).
+000160     05  AL-VERDICT                  PIC X(12).
