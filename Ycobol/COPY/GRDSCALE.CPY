@@ -0,0 +1,9 @@
+000010******************************************************************
+000020*    GRDSCALE.CPY
+000030*    RECORD LAYOUT FOR THE GRADE-SCALE CONTROL FILE.  GIVES
+000040*    THE MINIMUM SCORE FOR EACH LETTER BAND (A/B/C/D/F).  READ
+000050*    ONCE AT STARTUP AND HELD IN A WORKING-STORAGE TABLE.
+000060******************************************************************
+000070 01  GRADE-SCALE-REC.
+000080     05  GS-BAND                     PIC X(01).
+000090     05  GS-MIN-SCORE                PIC 9(03).
