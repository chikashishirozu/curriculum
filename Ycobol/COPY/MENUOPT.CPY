@@ -0,0 +1,12 @@
+000010******************************************************************
+000020*    MENUOPT.CPY
+000030*    RECORD LAYOUT FOR THE MENU-OPTIONS INDEXED FILE.  DRIVES
+000040*    THE SAMPLE1 OPERATIONS MENU SO NEW FUNCTIONS CAN BE ADDED
+000050*    WITHOUT CHANGING THE MENU PROGRAM ITSELF.
+000060******************************************************************
+000070 01  MENU-OPTION-REC.
+000080     05  MO-OPTION-CODE              PIC 9(02).
+000090     05  MO-OPTION-TEXT              PIC X(40).
+000100     05  MO-PROGRAM-ID               PIC X(30).
+000110     05  MO-ACTIVE-FLAG              PIC X(01).
+000120         88  MO-IS-ACTIVE            VALUE "Y".
