@@ -0,0 +1,32 @@
+000010******************************************************************
+000020*    CHKPT.CPY
+000030*    RECORD LAYOUT FOR THE SCORING BATCH RESTART/CHECKPOINT
+000040*    FILE.  CK-RECORDS-PROCESSED HOLDS THE COUNT OF STUDENT-SCORES
+000041*    DETAIL RECORDS SUCCESSFULLY GRADED SO A RERUN CAN SKIP PAST
+000042*    THEM BY POSITION INSTEAD OF STARTING OVER - STUDENT ID IS NOT
+000043*    USED TO DECIDE THIS BECAUSE STUSCORE CARRIES ONE DETAIL
+000044*    RECORD PER STUDENT/EXAM (THE SAME ID CAN REPEAT) AND THE FILE
+000045*    IS NOT GUARANTEED TO BE IN ASCENDING ID ORDER.
+000046*    CK-LAST-STUDENT-ID IS CARRIED ONLY SO THE RESTART CAN BE
+000047*    ANNOUNCED BY STUDENT ID AT RUN TIME; NOTHING KEYS OFF IT.
+000048*    THE RECORD ALSO CARRIES THE RUNNING CLASS STATISTICS,
+000049*    PASS/FAIL COUNTS, AND PER-BAND COUNTS SO A REPORT PRODUCED
+000050*    AFTER A RESTART IS STILL ACCURATE FOR THE WHOLE ROSTER, NOT
+000051*    JUST THE RESUMED PORTION.  CK-BAND-COUNT IS POSITIONAL -
+000052*    ENTRY N CARRIES THE COUNT FOR WHATEVER BAND OCCUPIES SLOT N
+000053*    OF THE GRDSCALE TABLE AFTER IT IS LOADED AND SORTED, SO IT
+000054*    ONLY LINES BACK UP CORRECTLY IF GRDSCALE IS NOT RE-ORDERED
+000055*    BETWEEN THE RUN THAT WROTE THE CHECKPOINT AND THE RUN THAT
+000056*    RESTARTS FROM IT - THE SAME ASSUMPTION ALREADY MADE ABOUT
+000057*    EXTHRESH AND STUMAST NOT CHANGING ACROSS A RESTART.
+000090******************************************************************
+000100 01  CHECKPOINT-REC.
+000110     05  CK-LAST-STUDENT-ID          PIC 9(06).
+000120     05  CK-RECORDS-PROCESSED        PIC 9(06).
+000130     05  CK-RUN-DATE                 PIC X(08).
+000140     05  CK-SCORE-SUM                PIC 9(09).
+000150     05  CK-HIGH-SCORE               PIC 9(03).
+000160     05  CK-LOW-SCORE                PIC 9(03).
+000170     05  CK-PASS-COUNT               PIC 9(06).
+000180     05  CK-FAIL-COUNT               PIC 9(06).
+000190     05  CK-BAND-COUNT               PIC 9(06) OCCURS 10 TIMES.
