@@ -0,0 +1,11 @@
+000010******************************************************************
+000020*    REGEXTR.CPY
+000030*    FIXED-FORMAT EXTRACT RECORD PICKED UP BY THE REGISTRAR'S
+000040*    SYSTEM TO POST PASS/FAIL RESULTS TO TRANSCRIPTS.
+000050******************************************************************
+000060 01  REGISTRAR-EXTRACT-REC.
+000070     05  RX-STUDENT-ID               PIC 9(06).
+000080     05  RX-EXAM-CODE                PIC X(05).
+000090     05  RX-SCORE                    PIC 9(03).
+000100     05  RX-PASS-FAIL-FLAG           PIC X(01).
+000110     05  RX-RUN-DATE                 PIC X(08).
