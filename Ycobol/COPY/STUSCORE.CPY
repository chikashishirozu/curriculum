@@ -0,0 +1,30 @@
+000010******************************************************************
+000020*    STUSCORE.CPY
+000030*    RECORD LAYOUT FOR THE STUDENT-SCORES INPUT FILE.
+000040*    THE FILE CARRIES ONE HEADER RECORD (CONTROL TOTALS FOR
+000050*    THE RUN) FOLLOWED BY ONE DETAIL RECORD PER STUDENT/EXAM.
+000060*    BOTH RECORDS SHARE THE SAME LENGTH SO THEY CAN OCCUPY THE
+000070*    SAME FD.  SH-REC-TYPE/SD-REC-TYPE TELL THE READER WHICH ONE
+000075*    IT HAS.  EXPECTED PASS/FAIL COUNTS ARE NOT ALWAYS KNOWN WHEN
+000076*    THE ROSTER FILE IS BUILT - A VALUE OF ALL 9'S IN EITHER ONE
+000077*    MEANS "NOT SUPPLIED", AND THE RECONCILIATION AGAINST IT IS
+000078*    SKIPPED RATHER THAN FLAGGED AS A MISMATCH.
+000080******************************************************************
+000090 01  SCORE-HEADER-REC.
+000100     05  SH-REC-TYPE                 PIC X(01).
+000110         88  SH-IS-HEADER             VALUE "H".
+000120     05  SH-EXPECTED-COUNT           PIC 9(06).
+000130     05  SH-EXPECTED-PASS            PIC 9(06).
+000131         88  SH-PASS-NOT-SUPPLIED    VALUE 999999.
+000140     05  SH-EXPECTED-FAIL            PIC 9(06).
+000141         88  SH-FAIL-NOT-SUPPLIED    VALUE 999999.
+000150     05  SH-CHECKPOINT-INTERVAL      PIC 9(04).
+000160     05  FILLER                      PIC X(10).
+000170*
+000180 01  SCORE-DETAIL-REC.
+000190     05  SD-REC-TYPE                 PIC X(01).
+000200         88  SD-IS-DETAIL             VALUE "D".
+000210     05  SD-STUDENT-ID               PIC 9(06).
+000220     05  SD-EXAM-CODE                PIC X(05).
+000230     05  SD-SCORE                    PIC 9(03).
+000240     05  FILLER                      PIC X(18).
