@@ -0,0 +1,12 @@
+000010******************************************************************
+000020*    STUMAST.CPY
+000030*    RECORD LAYOUT FOR THE STUDENT-MASTER FILE.  KEYED BY
+000040*    STUDENT ID SO THE SCORING BATCH CAN LOOK UP A STUDENT'S
+000050*    NAME, SECTION AND CONTACT INFORMATION BY ID.
+000060******************************************************************
+000070 01  STUDENT-MASTER-REC.
+000080     05  SM-STUDENT-ID               PIC 9(06).
+000090     05  SM-STUDENT-NAME             PIC X(20).
+000100     05  SM-CLASS-SECTION            PIC X(05).
+000110     05  SM-CONTACT-PHONE            PIC X(15).
+000120     05  SM-CONTACT-EMAIL            PIC X(30).
