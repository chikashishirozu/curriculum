@@ -0,0 +1,10 @@
+000010******************************************************************
+000020*    EXTHRESH.CPY
+000030*    RECORD LAYOUT FOR THE EXAM-THRESHOLD INDEXED FILE.  ONE
+000040*    ENTRY PER EXAM CODE GIVING THE PASSING CUTOFF FOR THAT
+000050*    EXAM.  MAINTAINED BY SAMPLE_13 OFF THE OPERATIONS MENU.
+000060******************************************************************
+000070 01  EXAM-THRESHOLD-REC.
+000080     05  ET-EXAM-CODE                PIC X(05).
+000090     05  ET-PASS-THRESHOLD           PIC 9(03).
+000100     05  ET-DESCRIPTION              PIC X(30).
