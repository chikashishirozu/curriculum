@@ -0,0 +1,8 @@
+000010******************************************************************
+000020*    DISTRPT.CPY
+000030*    PRINT-LINE LAYOUT FOR THE CLASS GRADE DISTRIBUTION REPORT.
+000040*    WRITTEN BY SAMPLE_10 AT END OF THE BATCH RUN AND PRINTED
+000050*    ON REQUEST BY SAMPLE_11.
+000060******************************************************************
+000070 01  DISTRIB-RPT-REC.
+000080     05  DR-LINE                     PIC X(80).
